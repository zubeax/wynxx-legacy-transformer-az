@@ -11,8 +11,24 @@
        01  WS-COMMAREA.
            05  WS-STATE           PIC X(8)   VALUE 'MENU'.
            05  WS-MSG             PIC X(70)  VALUE SPACES.
+           05  WS-CTX-CLIENT-ID   PIC X(10)  VALUE SPACES.
+           05  WS-CTX-ORDER-ID    PIC X(12)  VALUE SPACES.
+           05  WS-CTX-LAST-CFUNC  PIC X(1)   VALUE SPACES.
+           05  WS-CTX-LAST-CID    PIC X(10)  VALUE SPACES.
+           05  WS-CTX-LAST-OFUNC  PIC X(1)   VALUE SPACES.
+           05  WS-CTX-LAST-OID    PIC X(12)  VALUE SPACES.
+
+      * AID key constants supplied by CICS (SDFHCOB) - PF3=exit/back,
+      * PF1=help, req 048.
+       COPY DFHAID.
        01  WS-RESP                PIC S9(9) COMP.
        01  WS-RESP2               PIC S9(9) COMP.
+       01  WS-VALID-FLAG          PIC X      VALUE 'Y'.
+       01  WS-AT-COUNT             PIC S9(4) COMP VALUE 0.
+       01  HV-OPEN-COUNT           PIC S9(9) COMP VALUE 0.
+       01  HV-CURR-STATUS          PIC X(12)  VALUE SPACES.
+       01  WS-BROWSE-COUNT         PIC S9(4) COMP VALUE 0.
+       01  WS-HIST-NAME            PIC X(20)  VALUE SPACES.
 
        01  FILLER                 PIC X(40)  VALUE
            '*** Host variables for Db2 ***'.
@@ -31,8 +47,39 @@
            05  HV-ORDER-ID        PIC X(12).
            05  HV-O-CLIENT-ID     PIC X(10).
            05  HV-ORDER-DATE      PIC X(10).
-           05  HV-STATUS          PIC X(12).
-           05  HV-AMOUNT          PIC S9(7)V99 COMP-3.
+           05  HV-O-STATUS        PIC X(12).
+           05  HV-AMOUNT          PIC S9(9)V99 COMP-3.
+
+      * Host vars for the CLAPP.AUDIT_LOG audit trail
+       01  HV-AUDIT.
+           05  HV-AUD-TABLE       PIC X(10).
+           05  HV-AUD-KEY         PIC X(12).
+           05  HV-AUD-ACTION      PIC X(1).
+               88  HV-AUD-ADD          VALUE 'A'.
+               88  HV-AUD-UPDATE       VALUE 'U'.
+               88  HV-AUD-DELETE       VALUE 'D'.
+           05  HV-AUD-DETAIL      PIC X(70).
+
+      * Host vars for CLAPP.ORDER_ITEMS - individual line items that
+      * back an order's TOTAL_AMT instead of it being a lump entry
+       01  HV-ORDER-ITEM.
+           05  HV-LINE-NO         PIC S9(4)     COMP.
+           05  HV-QTY             PIC S9(4)     COMP.
+           05  HV-UNIT-PRICE      PIC S9(7)V99  COMP-3.
+           05  HV-LINE-AMT        PIC S9(7)V99  COMP-3.
+
+       01  WS-ITEM-QTY-STR        PIC X(3)      VALUE SPACES.
+       01  WS-ITEM-PRICE-STR      PIC X(10)     VALUE SPACES.
+
+       01  WS-SQL-OP               PIC X(30)     VALUE SPACES.
+       01  WS-SQLCODE-DISP         PIC -(9)9.
+
+      * CLAPP.CLIENTS carries no country field, so orders fed into the
+      * PSD2 statistics pipeline (req 047) are booked as domestic
+      * under this shop's home country for both PAYER_COUNTRY and
+      * PAYEE_COUNTRY - CTRYFILE must list this code for PAYSTATS to
+      * pick these transactions up.
+       01  WS-PSD2-HOME-COUNTRY    PIC X(2)      VALUE 'EU'.
 
       * Map copybook generated from BMS assembly (CLMAPS)
        COPY CLMAPS.
@@ -41,6 +88,12 @@
        01  DFHCOMMAREA.
            05  L-STATE            PIC X(8).
            05  L-MSG              PIC X(70).
+           05  L-CTX-CLIENT-ID    PIC X(10).
+           05  L-CTX-ORDER-ID     PIC X(12).
+           05  L-CTX-LAST-CFUNC   PIC X(1).
+           05  L-CTX-LAST-CID     PIC X(10).
+           05  L-CTX-LAST-OFUNC   PIC X(1).
+           05  L-CTX-LAST-OID     PIC X(12).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -55,6 +108,8 @@
                  PERFORM DO-CLIENT
               WHEN WS-STATE = 'ORDER'
                  PERFORM DO-ORDER
+              WHEN WS-STATE = 'HIST'
+                 PERFORM DO-HISTORY
               WHEN OTHER
                  MOVE 'MENU' TO WS-STATE
                  PERFORM DO-MENU
@@ -69,92 +124,202 @@
            MOVE WS-MSG TO MSGO
            EXEC CICS SEND MAP('MENUMAP') MAPSET('CLMAPS') ERASE END-EXEC
            EXEC CICS RECEIVE MAP('MENUMAP') MAPSET('CLMAPS') END-EXEC
-           IF OPTL > 0
-              EVALUATE OPTI(1:1)
-                 WHEN '1'
-                    MOVE 'CLIENT' TO WS-STATE
-                 WHEN '2'
-                    MOVE 'ORDER'  TO WS-STATE
-                 WHEN '3'
-                    MOVE 'CLIENT' TO WS-STATE
-                 WHEN OTHER
-                    MOVE 'Invalid option' TO WS-MSG
-              END-EVALUATE
-           ELSE
-              MOVE 'Enter an option' TO WS-MSG
-           END-IF
-           PERFORM RETURN-TO-CICS
+           EVALUATE EIBAID
+              WHEN DFHPF3
+                 PERFORM MENU-EXIT
+              WHEN DFHPF1
+                 MOVE 'PF1=Help PF3=Exit  1=Client 2=Order 3=History'
+                    TO WS-MSG
+                 PERFORM RETURN-TO-CICS
+              WHEN OTHER
+                 IF OPTL > 0
+                    EVALUATE OPTI(1:1)
+                       WHEN '1'
+                          MOVE 'CLIENT' TO WS-STATE
+                       WHEN '2'
+                          MOVE 'ORDER'  TO WS-STATE
+                       WHEN '3'
+                          MOVE 'HIST'   TO WS-STATE
+                       WHEN OTHER
+                          MOVE 'Invalid option' TO WS-MSG
+                    END-EVALUATE
+                 ELSE
+                    MOVE 'Enter an option' TO WS-MSG
+                 END-IF
+                 PERFORM RETURN-TO-CICS
+           END-EVALUATE
            .
 
+      * PF3 at the top-level menu ends the pseudo-conversation outright
+      * rather than looping back into it - CICS RETURN with no
+      * TRANSID/COMMAREA, mirroring how RETURN-TO-CICS's own CICS
+      * RETURN never falls through to its GOBACK in a real region.
+       MENU-EXIT.
+           EXEC CICS RETURN END-EXEC
+           GOBACK.
+
       *-------------------------------------------------------------*
       * CLIENT CRUD                                                 *
       *-------------------------------------------------------------*
        DO-CLIENT.
            MOVE SPACES TO CLIMAPI CLIMAPO
            MOVE WS-MSG TO CMSGO
+           MOVE WS-CTX-CLIENT-ID TO CIDI
            EXEC CICS SEND MAP('CLIMAP') MAPSET('CLMAPS') ERASE END-EXEC
            EXEC CICS RECEIVE MAP('CLIMAP') MAPSET('CLMAPS') END-EXEC
 
-           EVALUATE CFUNCI(1:1)
-              WHEN 'I'  PERFORM INS-CLIENT
-              WHEN 'U'  PERFORM UPD-CLIENT
-              WHEN 'D'  PERFORM DEL-CLIENT
-              WHEN 'Q'  PERFORM INQ-CLIENT
+           EVALUATE EIBAID
+              WHEN DFHPF3
+                 MOVE SPACES TO WS-MSG
+                 MOVE 'MENU' TO WS-STATE
+                 PERFORM RETURN-TO-CICS
+              WHEN DFHPF1
+                 MOVE 'Action I/U/D/Q/L, PF3=Menu' TO WS-MSG
+                 MOVE 'CLIENT' TO WS-STATE
+                 PERFORM RETURN-TO-CICS
               WHEN OTHER
-                 MOVE 'Use I/U/D/Q in Action' TO WS-MSG
+                 IF CFUNCI(1:1) = 'I' AND CIDI NOT = SPACES
+                    AND CIDI = WS-CTX-LAST-CID
+                    AND WS-CTX-LAST-CFUNC = 'I'
+                    MOVE 'Duplicate submission ignored' TO WS-MSG
+                 ELSE
+                    EVALUATE CFUNCI(1:1)
+                       WHEN 'I'  PERFORM INS-CLIENT
+                       WHEN 'U'  PERFORM UPD-CLIENT
+                       WHEN 'D'  PERFORM DEL-CLIENT
+                       WHEN 'Q'  PERFORM INQ-CLIENT
+                       WHEN 'L'  PERFORM BROWSE-CLIENT
+                       WHEN OTHER
+                          MOVE 'Use I/U/D/Q/L in Action' TO WS-MSG
+                    END-EVALUATE
+                 END-IF
+                 IF CIDI NOT = SPACES
+                    MOVE CIDI TO WS-CTX-CLIENT-ID
+                 END-IF
+                 MOVE 'CLIENT' TO WS-STATE
+                 PERFORM RETURN-TO-CICS
            END-EVALUATE
-           MOVE 'CLIENT' TO WS-STATE
-           PERFORM RETURN-TO-CICS
            .
 
-       INS-CLIENT.
-           MOVE CIDI    TO HV-CLIENT-ID
-           MOVE CNAMEI   TO HV-NAME
-           MOVE CMAILI   TO HV-EMAIL
-           MOVE CPHONEI  TO HV-PHONE
-           MOVE CSTATUSI TO HV-STATUS
-           EXEC SQL
-              INSERT INTO CLAPP.CLIENTS
-              (CLIENT_ID, NAME, EMAIL, PHONE, STATUS)
-              VALUES (:HV-CLIENT-ID, :HV-NAME, :HV-EMAIL,
-                      :HV-PHONE, :HV-STATUS)
-           END-EXEC
-           IF SQLCODE = 0
-              MOVE 'Client inserted' TO WS-MSG
+       VALIDATE-CLIENT.
+           MOVE 'Y' TO WS-VALID-FLAG
+           IF CIDI = SPACES
+              MOVE 'N' TO WS-VALID-FLAG
+              MOVE 'Client ID is required' TO WS-MSG
            ELSE
-              MOVE 'SQL error on insert CLIENT' TO WS-MSG
+              IF CNAMEI = SPACES
+                 MOVE 'N' TO WS-VALID-FLAG
+                 MOVE 'Client name is required' TO WS-MSG
+              ELSE
+                 IF CMAILI = SPACES
+                    MOVE 'N' TO WS-VALID-FLAG
+                    MOVE 'Client email is required' TO WS-MSG
+                 ELSE
+                    MOVE 0 TO WS-AT-COUNT
+                    INSPECT CMAILI TALLYING WS-AT-COUNT FOR ALL '@'
+                    IF WS-AT-COUNT = 0
+                       MOVE 'N' TO WS-VALID-FLAG
+                       MOVE 'Client email must contain @' TO WS-MSG
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+       INS-CLIENT.
+           PERFORM VALIDATE-CLIENT
+           IF WS-VALID-FLAG = 'Y'
+              MOVE CIDI    TO HV-CLIENT-ID
+              MOVE CNAMEI   TO HV-NAME
+              MOVE CMAILI   TO HV-EMAIL
+              MOVE CPHONEI  TO HV-PHONE
+              MOVE CSTATUSI TO HV-STATUS
+              EXEC SQL
+                 INSERT INTO CLAPP.CLIENTS
+                 (CLIENT_ID, NAME, EMAIL, PHONE, STATUS)
+                 VALUES (:HV-CLIENT-ID, :HV-NAME, :HV-EMAIL,
+                         :HV-PHONE, :HV-STATUS)
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE 'Client inserted' TO WS-MSG
+                 MOVE 'CLIENTS' TO HV-AUD-TABLE
+                 MOVE HV-CLIENT-ID TO HV-AUD-KEY
+                 SET HV-AUD-ADD TO TRUE
+                 MOVE WS-MSG TO HV-AUD-DETAIL
+                 PERFORM WRITE-AUDIT
+                 MOVE 'I' TO WS-CTX-LAST-CFUNC
+                 MOVE HV-CLIENT-ID TO WS-CTX-LAST-CID
+              ELSE
+                 MOVE 'insert CLIENT' TO WS-SQL-OP
+                 PERFORM BUILD-SQL-ERROR-MSG
+              END-IF
            END-IF
            .
 
        UPD-CLIENT.
-           MOVE CIDI    TO HV-CLIENT-ID
-           MOVE CNAMEI   TO HV-NAME
-           MOVE CMAILI   TO HV-EMAIL
-           MOVE CPHONEI  TO HV-PHONE
-           MOVE CSTATUSI TO HV-STATUS
-           EXEC SQL
-              UPDATE CLAPP.CLIENTS
-                 SET NAME=:HV-NAME, EMAIL=:HV-EMAIL,
-                     PHONE=:HV-PHONE, STATUS=:HV-STATUS
-               WHERE CLIENT_ID=:HV-CLIENT-ID
-           END-EXEC
-           IF SQLCODE = 0
-              MOVE 'Client updated' TO WS-MSG
-           ELSE
-              MOVE 'SQL error on update CLIENT' TO WS-MSG
+           PERFORM VALIDATE-CLIENT
+           IF WS-VALID-FLAG = 'Y'
+              MOVE CIDI    TO HV-CLIENT-ID
+              MOVE CNAMEI   TO HV-NAME
+              MOVE CMAILI   TO HV-EMAIL
+              MOVE CPHONEI  TO HV-PHONE
+              MOVE CSTATUSI TO HV-STATUS
+              EXEC SQL
+                 UPDATE CLAPP.CLIENTS
+                    SET NAME=:HV-NAME, EMAIL=:HV-EMAIL,
+                        PHONE=:HV-PHONE, STATUS=:HV-STATUS
+                  WHERE CLIENT_ID=:HV-CLIENT-ID
+                    AND DELETED_FLAG <> 'Y'
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE 'Client updated' TO WS-MSG
+                 MOVE 'CLIENTS' TO HV-AUD-TABLE
+                 MOVE HV-CLIENT-ID TO HV-AUD-KEY
+                 SET HV-AUD-UPDATE TO TRUE
+                 MOVE WS-MSG TO HV-AUD-DETAIL
+                 PERFORM WRITE-AUDIT
+                 IF HV-CLIENT-ID = WS-CTX-LAST-CID
+                    MOVE SPACES TO WS-CTX-LAST-CFUNC WS-CTX-LAST-CID
+                 END-IF
+              ELSE
+                 MOVE 'update CLIENT' TO WS-SQL-OP
+                 PERFORM BUILD-SQL-ERROR-MSG
+              END-IF
            END-IF
            .
 
        DEL-CLIENT.
            MOVE CIDI TO HV-CLIENT-ID
+           MOVE 0 TO HV-OPEN-COUNT
            EXEC SQL
-              DELETE FROM CLAPP.CLIENTS
-               WHERE CLIENT_ID=:HV-CLIENT-ID
+              SELECT COUNT(*) INTO :HV-OPEN-COUNT
+                FROM CLAPP.ORDERS
+               WHERE CLIENT_ID = :HV-CLIENT-ID
+                 AND STATUS NOT IN ('CLOSED', 'CANCELLED')
+                 AND DELETED_FLAG <> 'Y'
            END-EXEC
-           IF SQLCODE = 0
-              MOVE 'Client deleted' TO WS-MSG
+           IF HV-OPEN-COUNT > 0
+              MOVE 'Cannot delete client with open orders' TO WS-MSG
            ELSE
-              MOVE 'SQL error on delete CLIENT' TO WS-MSG
+              EXEC SQL
+                 UPDATE CLAPP.CLIENTS
+                    SET DELETED_FLAG = 'Y'
+                  WHERE CLIENT_ID=:HV-CLIENT-ID
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE 'Client deleted' TO WS-MSG
+                 MOVE 'CLIENTS' TO HV-AUD-TABLE
+                 MOVE HV-CLIENT-ID TO HV-AUD-KEY
+                 SET HV-AUD-DELETE TO TRUE
+                 MOVE WS-MSG TO HV-AUD-DETAIL
+                 PERFORM WRITE-AUDIT
+                 IF HV-CLIENT-ID = WS-CTX-LAST-CID
+                    MOVE SPACES TO WS-CTX-LAST-CFUNC WS-CTX-LAST-CID
+                 END-IF
+              ELSE
+                 MOVE 'delete CLIENT' TO WS-SQL-OP
+                 PERFORM BUILD-SQL-ERROR-MSG
+              END-IF
            END-IF
            .
 
@@ -165,6 +330,7 @@
                 INTO :HV-NAME, :HV-EMAIL, :HV-PHONE, :HV-STATUS
                 FROM CLAPP.CLIENTS
                WHERE CLIENT_ID=:HV-CLIENT-ID
+                 AND DELETED_FLAG <> 'Y'
            END-EXEC
            IF SQLCODE = 0
               MOVE HV-NAME   TO CNAMEO
@@ -177,77 +343,376 @@
            END-IF
            .
 
+       BROWSE-CLIENT.
+           MOVE SPACES TO WS-MSG
+           MOVE 0 TO WS-BROWSE-COUNT
+           EXEC SQL DECLARE CLI-CURSOR CURSOR FOR
+              SELECT CLIENT_ID, NAME FROM CLAPP.CLIENTS
+               WHERE DELETED_FLAG <> 'Y'
+              ORDER BY CLIENT_ID
+           END-EXEC
+           EXEC SQL OPEN CLI-CURSOR END-EXEC
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-BROWSE-COUNT >= 5
+              EXEC SQL
+                 FETCH CLI-CURSOR INTO :HV-CLIENT-ID, :HV-NAME
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO WS-BROWSE-COUNT
+                 IF WS-MSG = SPACES
+                    MOVE FUNCTION TRIM(HV-CLIENT-ID) TO WS-MSG
+                 ELSE
+                    STRING FUNCTION TRIM(WS-MSG) DELIMITED BY SIZE
+                        "," DELIMITED BY SIZE
+                        FUNCTION TRIM(HV-CLIENT-ID) DELIMITED BY SIZE
+                        INTO WS-MSG
+                    END-STRING
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE CLI-CURSOR END-EXEC
+           IF WS-MSG = SPACES
+              MOVE 'No clients found' TO WS-MSG
+           END-IF
+           .
+
       *-------------------------------------------------------------*
       * ORDER CRUD                                                  *
       *-------------------------------------------------------------*
        DO-ORDER.
            MOVE SPACES TO ORDMAPI ORDMAPO
            MOVE WS-MSG TO OMSGO
+           MOVE WS-CTX-ORDER-ID TO OIDI
+           MOVE WS-CTX-CLIENT-ID TO OCIDI
            EXEC CICS SEND MAP('ORDMAP') MAPSET('CLMAPS') ERASE END-EXEC
            EXEC CICS RECEIVE MAP('ORDMAP') MAPSET('CLMAPS') END-EXEC
 
-           EVALUATE OFUNCI(1:1)
-              WHEN 'I'  PERFORM INS-ORDER
-              WHEN 'U'  PERFORM UPD-ORDER
-              WHEN 'D'  PERFORM DEL-ORDER
-              WHEN 'Q'  PERFORM INQ-ORDER
+           EVALUATE EIBAID
+              WHEN DFHPF3
+                 MOVE SPACES TO WS-MSG
+                 MOVE 'MENU' TO WS-STATE
+                 PERFORM RETURN-TO-CICS
+              WHEN DFHPF1
+                 MOVE 'Action I/U/D/Q/L/A, PF3=Menu' TO WS-MSG
+                 MOVE 'ORDER' TO WS-STATE
+                 PERFORM RETURN-TO-CICS
               WHEN OTHER
-                 MOVE 'Use I/U/D/Q in Action' TO WS-MSG
+                 IF OFUNCI(1:1) = 'I' AND OIDI NOT = SPACES
+                    AND OIDI = WS-CTX-LAST-OID
+                    AND WS-CTX-LAST-OFUNC = 'I'
+                    MOVE 'Duplicate submission ignored' TO WS-MSG
+                 ELSE
+                    EVALUATE OFUNCI(1:1)
+                       WHEN 'I'  PERFORM INS-ORDER
+                       WHEN 'U'  PERFORM UPD-ORDER
+                       WHEN 'D'  PERFORM DEL-ORDER
+                       WHEN 'Q'  PERFORM INQ-ORDER
+                       WHEN 'L'  PERFORM BROWSE-ORDER
+                       WHEN 'A'  PERFORM ADD-ORDER-ITEM
+                       WHEN OTHER
+                          MOVE 'Use I/U/D/Q/L/A in Action' TO WS-MSG
+                    END-EVALUATE
+                 END-IF
+                 IF OIDI NOT = SPACES
+                    MOVE OIDI TO WS-CTX-ORDER-ID
+                 END-IF
+                 IF OCIDI NOT = SPACES
+                    MOVE OCIDI TO WS-CTX-CLIENT-ID
+                 END-IF
+                 MOVE 'ORDER' TO WS-STATE
+                 PERFORM RETURN-TO-CICS
            END-EVALUATE
+           .
+
+      *-------------------------------------------------------------*
+      * CLIENT + ORDER HISTORY (menu option 3)                       *
+      *-------------------------------------------------------------*
+      * SEND only, no RECEIVE - this task ends the moment the history
+      * screen is displayed, the same as any other CICS RETURN in this
+      * program. Whatever the operator types in response is picked up
+      * by DO-ORDER's own SEND/RECEIVE pair on the next pseudo-
+      * conversational turn (WS-STATE is already 'ORDER' by then), so
+      * PF3/PF1 and the CFUNCI-equivalent action fields all get the
+      * same handling here as everywhere else instead of being
+      * silently discarded by a RECEIVE this paragraph never looked at.
+       DO-HISTORY.
+           MOVE SPACES TO ORDMAPI ORDMAPO
+           PERFORM BUILD-CLIENT-HISTORY
+           MOVE WS-MSG TO OMSGO
+           MOVE WS-CTX-CLIENT-ID TO OCIDI
+           EXEC CICS SEND MAP('ORDMAP') MAPSET('CLMAPS') ERASE END-EXEC
            MOVE 'ORDER' TO WS-STATE
            PERFORM RETURN-TO-CICS
            .
 
+      * Combined client + order history screen (req 049) - the ORDMAP
+      * map has no dedicated client-detail fields, so the client's
+      * name/status are folded into the front of the same WS-MSG/OMSGO
+      * text the order-ID list already used (pre-reconciled in req
+      * 041's status note), rather than adding a parallel display.
+       BUILD-CLIENT-HISTORY.
+           MOVE SPACES TO WS-MSG
+           MOVE SPACES TO WS-HIST-NAME
+           MOVE 0 TO WS-BROWSE-COUNT
+           MOVE WS-CTX-CLIENT-ID TO HV-CLIENT-ID
+           MOVE WS-CTX-CLIENT-ID TO HV-O-CLIENT-ID
+           EXEC SQL
+              SELECT NAME, STATUS INTO :HV-NAME, :HV-STATUS
+                FROM CLAPP.CLIENTS
+               WHERE CLIENT_ID = :HV-CLIENT-ID
+                 AND DELETED_FLAG <> 'Y'
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE HV-NAME TO WS-HIST-NAME
+              STRING FUNCTION TRIM(WS-HIST-NAME) DELIMITED BY SIZE
+                  ' [' DELIMITED BY SIZE
+                  FUNCTION TRIM(HV-STATUS) DELIMITED BY SIZE
+                  ']: ' DELIMITED BY SIZE
+                  INTO WS-MSG
+              END-STRING
+           ELSE
+              MOVE 'Client not found: ' TO WS-MSG
+           END-IF
+           EXEC SQL DECLARE HIST-CURSOR CURSOR FOR
+              SELECT ORDER_ID FROM CLAPP.ORDERS
+               WHERE CLIENT_ID = :HV-O-CLIENT-ID
+                 AND DELETED_FLAG <> 'Y'
+               ORDER BY ORDER_ID
+           END-EXEC
+           EXEC SQL OPEN HIST-CURSOR END-EXEC
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-BROWSE-COUNT >= 5
+              EXEC SQL
+                 FETCH HIST-CURSOR INTO :HV-ORDER-ID
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO WS-BROWSE-COUNT
+                 IF WS-BROWSE-COUNT = 1
+                    STRING FUNCTION TRIM(WS-MSG) DELIMITED BY SIZE
+                        FUNCTION TRIM(HV-ORDER-ID) DELIMITED BY SIZE
+                        INTO WS-MSG
+                    END-STRING
+                 ELSE
+                    STRING FUNCTION TRIM(WS-MSG) DELIMITED BY SIZE
+                        "," DELIMITED BY SIZE
+                        FUNCTION TRIM(HV-ORDER-ID) DELIMITED BY SIZE
+                        INTO WS-MSG
+                    END-STRING
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE HIST-CURSOR END-EXEC
+           IF WS-BROWSE-COUNT = 0
+              STRING FUNCTION TRIM(WS-MSG) DELIMITED BY SIZE
+                  'no orders' DELIMITED BY SIZE
+                  INTO WS-MSG
+              END-STRING
+           END-IF
+           .
+
        INS-ORDER.
            MOVE OIDI     TO HV-ORDER-ID
            MOVE OCIDI    TO HV-O-CLIENT-ID
            MOVE ODATEI   TO HV-ORDER-DATE
-           MOVE OSTATUSI TO HV-STATUS
+           MOVE OSTATUSI TO HV-O-STATUS
            MOVE OAMOUNTI TO HV-AMOUNT
            EXEC SQL
               INSERT INTO CLAPP.ORDERS
               (ORDER_ID, CLIENT_ID, ORDER_DATE, STATUS, TOTAL_AMT)
               VALUES(:HV-ORDER-ID,:HV-O-CLIENT-ID,:HV-ORDER-DATE,
-                     :HV-STATUS,:HV-AMOUNT)
+                     :HV-O-STATUS,:HV-AMOUNT)
            END-EXEC
            IF SQLCODE = 0
+              MOVE 1 TO HV-LINE-NO
+              MOVE 1 TO HV-QTY
+              MOVE HV-AMOUNT TO HV-UNIT-PRICE
+              MOVE HV-AMOUNT TO HV-LINE-AMT
+              EXEC SQL
+                 INSERT INTO CLAPP.ORDER_ITEMS
+                 (ORDER_ID, LINE_NO, QTY, UNIT_PRICE, LINE_AMT)
+                 VALUES(:HV-ORDER-ID,:HV-LINE-NO,:HV-QTY,
+                        :HV-UNIT-PRICE,:HV-LINE-AMT)
+              END-EXEC
               MOVE 'Order inserted' TO WS-MSG
+              MOVE 'ORDERS' TO HV-AUD-TABLE
+              MOVE HV-ORDER-ID TO HV-AUD-KEY
+              SET HV-AUD-ADD TO TRUE
+              MOVE WS-MSG TO HV-AUD-DETAIL
+              PERFORM WRITE-AUDIT
+              MOVE 'I' TO WS-CTX-LAST-OFUNC
+              MOVE HV-ORDER-ID TO WS-CTX-LAST-OID
+              PERFORM FEED-PSD2-STATS
            ELSE
-              MOVE 'SQL error on insert ORDER' TO WS-MSG
+              MOVE 'insert ORDER' TO WS-SQL-OP
+              PERFORM BUILD-SQL-ERROR-MSG
+           END-IF
+           .
+
+      * Books every new client order as a domestic payment transaction
+      * so the next PAYSTATS run picks it up through SUBINP's normal
+      * PAYMENT_TRANSACTIONS cursor - no separate extract/load step.
+      * Best-effort: a failure here must not undo or mask the order
+      * that was just committed, so it does not disturb WS-MSG/SQLCODE
+      * on the way out - the AUDIT_LOG entry above already recorded
+      * the order itself.
+       FEED-PSD2-STATS.
+           EXEC SQL
+              INSERT INTO PAYMENT_TRANSACTIONS
+                 (TRANS_TS, SERVICE_CODE, INIT_CHANNEL, SCA_APPLIED,
+                  FRAUD_FLAG, AMOUNT_EUR, ORIG_AMOUNT, CURRENCY,
+                  PAYER_COUNTRY, PAYEE_COUNTRY)
+              VALUES (CURRENT TIMESTAMP, 'CLIENT_ORDER', 'CICS', 'N',
+                      'N', :HV-AMOUNT, :HV-AMOUNT, 'EUR',
+                      :WS-PSD2-HOME-COUNTRY, :WS-PSD2-HOME-COUNTRY)
+           END-EXEC
+           .
+
+       ADD-ORDER-ITEM.
+           MOVE OIDI TO HV-ORDER-ID
+           UNSTRING OAMOUNTI DELIMITED BY ','
+              INTO WS-ITEM-QTY-STR WS-ITEM-PRICE-STR
+              ON OVERFLOW
+                 MOVE 'Item price is too long - use QTY,PRICE' TO
+                    WS-MSG
+              NOT ON OVERFLOW
+                 IF FUNCTION TRIM(WS-ITEM-QTY-STR) = SPACES OR
+                    FUNCTION TRIM(WS-ITEM-PRICE-STR) = SPACES
+                    MOVE 'Enter item as QTY,PRICE in Amount' TO WS-MSG
+                 ELSE
+                    MOVE FUNCTION NUMVAL(WS-ITEM-QTY-STR) TO HV-QTY
+                    COMPUTE HV-UNIT-PRICE =
+                       FUNCTION NUMVAL(WS-ITEM-PRICE-STR)
+                    COMPUTE HV-LINE-AMT = HV-QTY * HV-UNIT-PRICE
+                    MOVE 1 TO HV-LINE-NO
+                    EXEC SQL
+                       SELECT COALESCE(MAX(LINE_NO), 0) + 1
+                         INTO :HV-LINE-NO
+                         FROM CLAPP.ORDER_ITEMS
+                        WHERE ORDER_ID = :HV-ORDER-ID
+                    END-EXEC
+                    EXEC SQL
+                       INSERT INTO CLAPP.ORDER_ITEMS
+                       (ORDER_ID, LINE_NO, QTY, UNIT_PRICE, LINE_AMT)
+                       VALUES(:HV-ORDER-ID,:HV-LINE-NO,:HV-QTY,
+                              :HV-UNIT-PRICE,:HV-LINE-AMT)
+                    END-EXEC
+                    IF SQLCODE = 0
+                       EXEC SQL
+                          UPDATE CLAPP.ORDERS
+                             SET TOTAL_AMT =
+                                (SELECT SUM(LINE_AMT)
+                                   FROM CLAPP.ORDER_ITEMS
+                                  WHERE ORDER_ID = :HV-ORDER-ID)
+                           WHERE ORDER_ID = :HV-ORDER-ID
+                       END-EXEC
+                       MOVE 'Item added' TO WS-MSG
+                       MOVE 'ORDER_ITEMS' TO HV-AUD-TABLE
+                       MOVE HV-ORDER-ID TO HV-AUD-KEY
+                       SET HV-AUD-ADD TO TRUE
+                       MOVE WS-MSG TO HV-AUD-DETAIL
+                       PERFORM WRITE-AUDIT
+                    ELSE
+                       MOVE 'insert ORDER_ITEMS' TO WS-SQL-OP
+                       PERFORM BUILD-SQL-ERROR-MSG
+                    END-IF
+                 END-IF
+           END-UNSTRING
+           .
+
+       VALIDATE-ORDER-TRANSITION.
+           MOVE 'Y' TO WS-VALID-FLAG
+           IF FUNCTION TRIM(HV-O-STATUS) NOT = FUNCTION TRIM
+              (HV-CURR-STATUS)
+              EVALUATE FUNCTION TRIM(HV-CURR-STATUS)
+                 WHEN 'NEW'
+                    IF FUNCTION TRIM(HV-O-STATUS) NOT = 'PROCESSING'
+                       AND FUNCTION TRIM(HV-O-STATUS) NOT = 'CANCELLED'
+                       MOVE 'N' TO WS-VALID-FLAG
+                    END-IF
+                 WHEN 'PROCESSING'
+                    IF FUNCTION TRIM(HV-O-STATUS) NOT = 'SHIPPED'
+                       AND FUNCTION TRIM(HV-O-STATUS) NOT = 'CANCELLED'
+                       MOVE 'N' TO WS-VALID-FLAG
+                    END-IF
+                 WHEN 'SHIPPED'
+                    IF FUNCTION TRIM(HV-O-STATUS) NOT = 'CLOSED'
+                       MOVE 'N' TO WS-VALID-FLAG
+                    END-IF
+                 WHEN 'CLOSED'
+                    MOVE 'N' TO WS-VALID-FLAG
+                 WHEN 'CANCELLED'
+                    MOVE 'N' TO WS-VALID-FLAG
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-IF
+           IF WS-VALID-FLAG = 'N'
+              MOVE 'Invalid order status transition' TO WS-MSG
            END-IF
            .
 
        UPD-ORDER.
            MOVE OIDI     TO HV-ORDER-ID
-           MOVE OCIDI    TO HV-O-CLIENT-ID
-           MOVE ODATEI   TO HV-ORDER-DATE
-           MOVE OSTATUSI TO HV-STATUS
-           MOVE OAMOUNTI TO HV-AMOUNT
+           MOVE OSTATUSI TO HV-O-STATUS
            EXEC SQL
-              UPDATE CLAPP.ORDERS
-                 SET CLIENT_ID=:HV-O-CLIENT-ID,
-                     ORDER_DATE=:HV-ORDER-DATE,
-                     STATUS=:HV-STATUS,
-                     TOTAL_AMT=:HV-AMOUNT
-               WHERE ORDER_ID=:HV-ORDER-ID
+              SELECT STATUS INTO :HV-CURR-STATUS
+                FROM CLAPP.ORDERS
+               WHERE ORDER_ID = :HV-ORDER-ID
+                 AND DELETED_FLAG <> 'Y'
            END-EXEC
-           IF SQLCODE = 0
-              MOVE 'Order updated' TO WS-MSG
+           IF SQLCODE NOT = 0
+              MOVE 'Order not found' TO WS-MSG
            ELSE
-              MOVE 'SQL error on update ORDER' TO WS-MSG
+              PERFORM VALIDATE-ORDER-TRANSITION
+              IF WS-VALID-FLAG = 'Y'
+                 MOVE OCIDI    TO HV-O-CLIENT-ID
+                 MOVE ODATEI   TO HV-ORDER-DATE
+                 MOVE OAMOUNTI TO HV-AMOUNT
+                 EXEC SQL
+                    UPDATE CLAPP.ORDERS
+                       SET CLIENT_ID=:HV-O-CLIENT-ID,
+                           ORDER_DATE=:HV-ORDER-DATE,
+                           STATUS=:HV-O-STATUS,
+                           TOTAL_AMT=:HV-AMOUNT
+                     WHERE ORDER_ID=:HV-ORDER-ID
+                 END-EXEC
+                 IF SQLCODE = 0
+                    MOVE 'Order updated' TO WS-MSG
+                    MOVE 'ORDERS' TO HV-AUD-TABLE
+                    MOVE HV-ORDER-ID TO HV-AUD-KEY
+                    SET HV-AUD-UPDATE TO TRUE
+                    MOVE WS-MSG TO HV-AUD-DETAIL
+                    PERFORM WRITE-AUDIT
+                    IF HV-ORDER-ID = WS-CTX-LAST-OID
+                       MOVE SPACES TO WS-CTX-LAST-OFUNC
+                          WS-CTX-LAST-OID
+                    END-IF
+                 ELSE
+                    MOVE 'update ORDER' TO WS-SQL-OP
+                    PERFORM BUILD-SQL-ERROR-MSG
+                 END-IF
+              END-IF
            END-IF
            .
 
        DEL-ORDER.
            MOVE OIDI TO HV-ORDER-ID
            EXEC SQL
-              DELETE FROM CLAPP.ORDERS
+              UPDATE CLAPP.ORDERS
+                 SET DELETED_FLAG = 'Y'
                WHERE ORDER_ID=:HV-ORDER-ID
            END-EXEC
            IF SQLCODE = 0
               MOVE 'Order deleted' TO WS-MSG
+              MOVE 'ORDERS' TO HV-AUD-TABLE
+              MOVE HV-ORDER-ID TO HV-AUD-KEY
+              SET HV-AUD-DELETE TO TRUE
+              MOVE WS-MSG TO HV-AUD-DETAIL
+              PERFORM WRITE-AUDIT
+              IF HV-ORDER-ID = WS-CTX-LAST-OID
+                 MOVE SPACES TO WS-CTX-LAST-OFUNC WS-CTX-LAST-OID
+              END-IF
            ELSE
-              MOVE 'SQL error on delete ORDER' TO WS-MSG
+              MOVE 'delete ORDER' TO WS-SQL-OP
+              PERFORM BUILD-SQL-ERROR-MSG
            END-IF
            .
 
@@ -256,14 +721,15 @@
            EXEC SQL
               SELECT CLIENT_ID, ORDER_DATE, STATUS, TOTAL_AMT
                 INTO :HV-O-CLIENT-ID, :HV-ORDER-DATE,
-                     :HV-STATUS, :HV-AMOUNT
+                     :HV-O-STATUS, :HV-AMOUNT
                 FROM CLAPP.ORDERS
                WHERE ORDER_ID=:HV-ORDER-ID
+                 AND DELETED_FLAG <> 'Y'
            END-EXEC
            IF SQLCODE = 0
               MOVE HV-O-CLIENT-ID TO OCIDO
               MOVE HV-ORDER-DATE  TO ODATEO
-              MOVE HV-STATUS      TO OSTATUSO
+              MOVE HV-O-STATUS    TO OSTATUSO
               MOVE HV-AMOUNT      TO OAMOUNTO
               MOVE 'OK' TO WS-MSG
            ELSE
@@ -271,6 +737,73 @@
            END-IF
            .
 
+       BROWSE-ORDER.
+           MOVE SPACES TO WS-MSG
+           MOVE 0 TO WS-BROWSE-COUNT
+           EXEC SQL DECLARE ORD-CURSOR CURSOR FOR
+              SELECT ORDER_ID FROM CLAPP.ORDERS
+               WHERE DELETED_FLAG <> 'Y'
+              ORDER BY ORDER_ID
+           END-EXEC
+           EXEC SQL OPEN ORD-CURSOR END-EXEC
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-BROWSE-COUNT >= 5
+              EXEC SQL
+                 FETCH ORD-CURSOR INTO :HV-ORDER-ID
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO WS-BROWSE-COUNT
+                 IF WS-MSG = SPACES
+                    MOVE FUNCTION TRIM(HV-ORDER-ID) TO WS-MSG
+                 ELSE
+                    STRING FUNCTION TRIM(WS-MSG) DELIMITED BY SIZE
+                        "," DELIMITED BY SIZE
+                        FUNCTION TRIM(HV-ORDER-ID) DELIMITED BY SIZE
+                        INTO WS-MSG
+                    END-STRING
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL CLOSE ORD-CURSOR END-EXEC
+           IF WS-MSG = SPACES
+              MOVE 'No orders found' TO WS-MSG
+           END-IF
+           .
+
+       BUILD-SQL-ERROR-MSG.
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           EVALUATE SQLCODE
+              WHEN -803
+                 STRING 'Duplicate key on ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SQL-OP) DELIMITED BY SIZE
+                     INTO WS-MSG
+              WHEN -530
+              WHEN -532
+                 STRING 'Related order/client rows exist for '
+                     DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SQL-OP) DELIMITED BY SIZE
+                     INTO WS-MSG
+              WHEN 100
+                 STRING 'No rows found on ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SQL-OP) DELIMITED BY SIZE
+                     INTO WS-MSG
+              WHEN OTHER
+                 STRING 'SQL error ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SQLCODE-DISP) DELIMITED BY SIZE
+                     ' on ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SQL-OP) DELIMITED BY SIZE
+                     INTO WS-MSG
+           END-EVALUATE
+           .
+
+       WRITE-AUDIT.
+           EXEC SQL
+              INSERT INTO CLAPP.AUDIT_LOG
+              (TABLE_NAME, REC_KEY, ACTION, AUD_TS, DETAIL)
+              VALUES (:HV-AUD-TABLE, :HV-AUD-KEY, :HV-AUD-ACTION,
+                      CURRENT TIMESTAMP, :HV-AUD-DETAIL)
+           END-EXEC
+           .
+
        RETURN-TO-CICS.
            MOVE WS-COMMAREA TO DFHCOMMAREA
            EXEC CICS RETURN TRANSID('CLOR') COMMAREA(DFHCOMMAREA)
