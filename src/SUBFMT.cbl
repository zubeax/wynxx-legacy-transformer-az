@@ -9,38 +9,124 @@
            10  REF-HALF       PIC X(2).
            10  REF-QUARTER    PIC X(2).
          05  AGGREGATES.
-           10  ITEM OCCURS 1 TO 2000 DEPENDING ON AG-CNT
+           10  ITEM OCCURS 1 TO 5000 DEPENDING ON AG-CNT
                           INDEXED BY A-IDX.
              15 PAYMENT-SERVICE     PIC X(30).
              15 INITIATION-CHANNEL  PIC X(30).
              15 SCA                 PIC X(1).
+             15 CROSS-BORDER-FLAG   PIC X(1).
              15 TRANSACTION-COUNT   PIC 9(9).
              15 TOTAL-VALUE-EUR     PIC 9(13)V99.
        01  AG-CNT            PIC 9(9) COMP VALUE 0.
 
+       01  WS-FRAUD-XML-DOC.
+         05  FRAUD-HEADER.
+           10  FRAUD-COUNTRY        PIC X(2).
+           10  FRAUD-REF-YEAR       PIC 9(4).
+           10  FRAUD-REF-HALF       PIC X(2).
+           10  FRAUD-REF-QUARTER    PIC X(2).
+         05  FRAUD-AGGREGATES.
+           10  FRAUD-ITEM OCCURS 1 TO 5000 DEPENDING ON FRAUD-AG-CNT
+                          INDEXED BY FA-OUT-IDX.
+             15 FRAUD-FLAG          PIC X(1).
+             15 FRAUD-ORIGIN        PIC X(10).
+             15 FRAUD-TXN-COUNT     PIC 9(9).
+             15 FRAUD-TOTAL-EUR     PIC 9(13)V99.
+       01  FRAUD-AG-CNT      PIC 9(9) COMP VALUE 0.
+
+       01  WS-SCHEME-XML-DOC.
+         05  SCHEME-HEADER.
+           10  SCHEME-COUNTRY        PIC X(2).
+           10  SCHEME-REF-YEAR       PIC 9(4).
+           10  SCHEME-REF-HALF       PIC X(2).
+           10  SCHEME-REF-QUARTER    PIC X(2).
+         05  SCHEME-AGGREGATES.
+           10  SCHEME-ITEM OCCURS 1 TO 5000 DEPENDING ON SCHEME-AG-CNT
+                          INDEXED BY SC-OUT-IDX.
+             15 PAYMENT-SCHEME        PIC X(40).
+             15 NON-SCA-REASON        PIC X(10).
+             15 SCHEME-TXN-COUNT      PIC 9(9).
+             15 SCHEME-TOTAL-EUR      PIC 9(13)V99.
+       01  SCHEME-AG-CNT     PIC 9(9) COMP VALUE 0.
+
+       01  WS-CURRENCY-XML-DOC.
+         05  CURRENCY-HEADER.
+           10  CURRENCY-COUNTRY        PIC X(2).
+           10  CURRENCY-REF-YEAR       PIC 9(4).
+           10  CURRENCY-REF-HALF       PIC X(2).
+           10  CURRENCY-REF-QUARTER    PIC X(2).
+         05  CURRENCY-AGGREGATES.
+           10  CURRENCY-ITEM OCCURS 1 TO 200
+                          DEPENDING ON CURRENCY-AG-CNT
+                          INDEXED BY CU-OUT-IDX.
+             15 CURRENCY-CODE          PIC X(3).
+             15 CURRENCY-TXN-COUNT     PIC 9(9).
+             15 CURRENCY-TOTAL-ORIG    PIC 9(13)V99.
+       01  CURRENCY-AG-CNT   PIC 9(9) COMP VALUE 0.
+
        01  WS-ERR-XML-CODE   PICTURE S9(4).
        01  WS-ERR-MESSAGE    PICTURE X(80).
 
+       01  WS-CSV-COUNT-DISP PIC ZZZZZZZZ9.
+       01  WS-CSV-TOTAL-DISP PIC ZZZZZZZZZZZZ9.99.
+
        LINKAGE SECTION.
        01  LK-COUNTRY        PIC X(2).
        01  LK-REF-YEAR       PIC 9(4).
        01  LK-REF-HALF       PIC X(2).
        01  LK-REF-QUARTER    PIC X(2).
+       01  LK-XML-ENCODING   PIC 9(4) COMP.
        01  LK-AGG-TABLE.
            05  LK-AGG-NUM    PIC 9(9) COMP.
            05  LK-AGG-MAX    PIC 9(9) COMP.
-           05  LK-AGG-ROWS OCCURS 1 TO 2000 DEPENDING ON LK-AGG-NUM
+           05  LK-AGG-OVERFLOW PIC X(1).
+           05  LK-AGG-ROWS OCCURS 1 TO 5000 DEPENDING ON LK-AGG-NUM
                INDEXED BY LK-AG-IDX.
                10 LK-AE-SERVICE PIC X(30).
                10 LK-AE-CHANNEL PIC X(30).
                10 LK-AE-SCA     PIC X(1).
+               10 LK-AE-CB-FLAG PIC X(1).
                10 LK-AE-COUNT   PIC 9(9) COMP.
                10 LK-AE-TOTAL   PIC 9(13)V99.
-       01  LK-XML-BUFFER     PIC X(32756).
+
+       COPY 'CPBKFRD'.
+       COPY 'CPBKSCH'.
+       COPY 'CPBKCUR'.
+
+      * Buffer sizes are each the row cap (OCCURS ... TO n) times a
+      * conservative worst-case XML-tagged row width, plus headroom
+      * for the header/root elements - the old flat 32756 (a "just
+      * under 32K" pick with no relation to the row caps) silently
+      * truncated once AGG-MAX/FRAUD-AGG-MAX/SCHEME-AGG-MAX went to
+      * 5000 rows.
+       01  LK-XML-BUFFER          PIC X(2000000).
+       01  LK-FRAUD-XML-BUFFER    PIC X(1500000).
+       01  LK-SCHEME-XML-BUFFER   PIC X(1500000).
+       01  LK-CURRENCY-XML-BUFFER PIC X(50000).
+
+      * Set to 'Y' if any XML GENERATE above reports a non-zero
+      * XML-CODE, so the caller can fail the run instead of shipping
+      * a truncated/corrupt regulatory XML submission.
+       01  LK-XML-OVERFLOW        PIC X(1).
+
+       01  LK-CSV-LINES.
+           05  LK-CSV-LINE-CNT PIC 9(9) COMP.
+           05  LK-CSV-LINE OCCURS 1 TO 5001 DEPENDING ON LK-CSV-LINE-CNT
+                           INDEXED BY LK-CSV-IDX.
+               10  LK-CSV-TEXT PIC X(120).
 
        PROCEDURE DIVISION USING LK-COUNTRY LK-REF-YEAR
                                 LK-REF-HALF LK-REF-QUARTER
-                                LK-AGG-TABLE LK-XML-BUFFER.
+                                LK-XML-ENCODING
+                                LK-AGG-TABLE FRAUD-AGG-TABLE
+                                SCHEME-AGG-TABLE CURRENCY-AGG-TABLE
+                                LK-XML-BUFFER LK-FRAUD-XML-BUFFER
+                                LK-SCHEME-XML-BUFFER
+                                LK-CURRENCY-XML-BUFFER
+                                LK-CSV-LINES
+                                LK-XML-OVERFLOW.
+
+           MOVE 'N' TO LK-XML-OVERFLOW
 
            MOVE LK-COUNTRY     TO COUNTRY
            MOVE LK-REF-YEAR    TO REF-YEAR
@@ -57,6 +143,7 @@
               MOVE LK-AE-SERVICE(LK-AG-IDX) TO PAYMENT-SERVICE(A-IDX)
               MOVE LK-AE-CHANNEL(LK-AG-IDX) TO INITIATION-CHANNEL(A-IDX)
               MOVE LK-AE-SCA(LK-AG-IDX)     TO SCA(A-IDX)
+              MOVE LK-AE-CB-FLAG(LK-AG-IDX) TO CROSS-BORDER-FLAG(A-IDX)
               MOVE LK-AE-COUNT(LK-AG-IDX)   TO TRANSACTION-COUNT(A-IDX)
               MOVE LK-AE-TOTAL(LK-AG-IDX)   TO TOTAL-VALUE-EUR(A-IDX)
 
@@ -65,8 +152,7 @@
            XML GENERATE LK-XML-BUFFER
               FROM WS-XML-DOC
               COUNT IN AG-CNT
-      *       WITH ENCODING 1208
-              WITH ENCODING 1047
+              WITH ENCODING LK-XML-ENCODING
               SUPPRESS WHEN ZEROS
               ON EXCEPTION CONTINUE
            END-XML
@@ -80,7 +166,166 @@
                  INTO WS-ERR-MESSAGE
               END-STRING
               DISPLAY WS-ERR-MESSAGE
+              MOVE 'Y' TO LK-XML-OVERFLOW
+           END-IF
+
+           MOVE LK-COUNTRY     TO FRAUD-COUNTRY
+           MOVE LK-REF-YEAR    TO FRAUD-REF-YEAR
+           MOVE LK-REF-HALF    TO FRAUD-REF-HALF
+           MOVE LK-REF-QUARTER TO FRAUD-REF-QUARTER
+
+           MOVE FRAUD-AGG-NUM TO FRAUD-AG-CNT
+
+           PERFORM VARYING FA-OUT-IDX FROM 1 BY 1
+                                      UNTIL FA-OUT-IDX > FRAUD-AG-CNT
+
+              SET FA-IDX TO FA-OUT-IDX
+
+              MOVE FA-FRAUD(FA-IDX)        TO FRAUD-FLAG(FA-OUT-IDX)
+              MOVE FA-FRAUD-ORIGIN(FA-IDX) TO FRAUD-ORIGIN(FA-OUT-IDX)
+              MOVE FA-COUNT(FA-IDX)   TO FRAUD-TXN-COUNT(FA-OUT-IDX)
+              MOVE FA-TOTAL(FA-IDX)   TO FRAUD-TOTAL-EUR(FA-OUT-IDX)
+
+           END-PERFORM
+
+           XML GENERATE LK-FRAUD-XML-BUFFER
+              FROM WS-FRAUD-XML-DOC
+              COUNT IN FRAUD-AG-CNT
+              WITH ENCODING LK-XML-ENCODING
+              SUPPRESS WHEN ZEROS
+              ON EXCEPTION CONTINUE
+           END-XML
+
+           MOVE XML-CODE TO WS-ERR-XML-CODE
+           IF XML-CODE NOT = ZERO
+           THEN
+              STRING
+                 'FRAUD XML GENERATE EXCEPTION: '
+                 , WS-ERR-XML-CODE DELIMITED BY SIZE
+                 INTO WS-ERR-MESSAGE
+              END-STRING
+              DISPLAY WS-ERR-MESSAGE
+              MOVE 'Y' TO LK-XML-OVERFLOW
            END-IF
 
+           MOVE LK-COUNTRY     TO SCHEME-COUNTRY
+           MOVE LK-REF-YEAR    TO SCHEME-REF-YEAR
+           MOVE LK-REF-HALF    TO SCHEME-REF-HALF
+           MOVE LK-REF-QUARTER TO SCHEME-REF-QUARTER
+
+           MOVE SCHEME-AGG-NUM TO SCHEME-AG-CNT
+
+           PERFORM VARYING SC-OUT-IDX FROM 1 BY 1
+                                      UNTIL SC-OUT-IDX > SCHEME-AG-CNT
+
+              SET SC-IDX TO SC-OUT-IDX
+
+              MOVE SC-SCHEME(SC-IDX)
+                 TO PAYMENT-SCHEME(SC-OUT-IDX)
+              MOVE SC-NON-SCA-REASON(SC-IDX)
+                 TO NON-SCA-REASON(SC-OUT-IDX)
+              MOVE SC-COUNT(SC-IDX)  TO SCHEME-TXN-COUNT(SC-OUT-IDX)
+              MOVE SC-TOTAL(SC-IDX)  TO SCHEME-TOTAL-EUR(SC-OUT-IDX)
+
+           END-PERFORM
+
+           XML GENERATE LK-SCHEME-XML-BUFFER
+              FROM WS-SCHEME-XML-DOC
+              COUNT IN SCHEME-AG-CNT
+              WITH ENCODING LK-XML-ENCODING
+              SUPPRESS WHEN ZEROS
+              ON EXCEPTION CONTINUE
+           END-XML
+
+           MOVE XML-CODE TO WS-ERR-XML-CODE
+           IF XML-CODE NOT = ZERO
+           THEN
+              STRING
+                 'SCHEME XML GENERATE EXCEPTION: '
+                 , WS-ERR-XML-CODE DELIMITED BY SIZE
+                 INTO WS-ERR-MESSAGE
+              END-STRING
+              DISPLAY WS-ERR-MESSAGE
+              MOVE 'Y' TO LK-XML-OVERFLOW
+           END-IF
+
+           MOVE LK-COUNTRY     TO CURRENCY-COUNTRY
+           MOVE LK-REF-YEAR    TO CURRENCY-REF-YEAR
+           MOVE LK-REF-HALF    TO CURRENCY-REF-HALF
+           MOVE LK-REF-QUARTER TO CURRENCY-REF-QUARTER
+
+           MOVE CURRENCY-AGG-NUM TO CURRENCY-AG-CNT
+
+           PERFORM VARYING CU-OUT-IDX FROM 1 BY 1
+                                  UNTIL CU-OUT-IDX > CURRENCY-AG-CNT
+
+              SET CUR-IDX TO CU-OUT-IDX
+
+              MOVE CUR-CODE(CUR-IDX)
+                 TO CURRENCY-CODE(CU-OUT-IDX)
+              MOVE CUR-COUNT(CUR-IDX)
+                 TO CURRENCY-TXN-COUNT(CU-OUT-IDX)
+              MOVE CUR-TOTAL-ORIG(CUR-IDX)
+                 TO CURRENCY-TOTAL-ORIG(CU-OUT-IDX)
+
+           END-PERFORM
+
+           XML GENERATE LK-CURRENCY-XML-BUFFER
+              FROM WS-CURRENCY-XML-DOC
+              COUNT IN CURRENCY-AG-CNT
+              WITH ENCODING LK-XML-ENCODING
+              SUPPRESS WHEN ZEROS
+              ON EXCEPTION CONTINUE
+           END-XML
+
+           MOVE XML-CODE TO WS-ERR-XML-CODE
+           IF XML-CODE NOT = ZERO
+           THEN
+              STRING
+                 'CURRENCY XML GENERATE EXCEPTION: '
+                 , WS-ERR-XML-CODE DELIMITED BY SIZE
+                 INTO WS-ERR-MESSAGE
+              END-STRING
+              DISPLAY WS-ERR-MESSAGE
+              MOVE 'Y' TO LK-XML-OVERFLOW
+           END-IF
+
+           PERFORM BUILD-CSV-LINES
+
            GOBACK.
+
+      * Flat service/channel/SCA/count/total rendering of AGG-TABLE
+      * for pre-submission sign-off review, alongside the XML.
+       BUILD-CSV-LINES.
+
+           MOVE 1 TO LK-CSV-LINE-CNT
+           SET LK-CSV-IDX TO 1
+           MOVE 'SERVICE,CHANNEL,SCA,CROSS_BORDER,TXN_COUNT,TOTAL_EUR'
+              TO LK-CSV-TEXT(LK-CSV-IDX)
+
+           PERFORM VARYING A-IDX FROM 1 BY 1 UNTIL A-IDX > AG-CNT
+              ADD 1 TO LK-CSV-LINE-CNT
+              SET LK-CSV-IDX TO LK-CSV-LINE-CNT
+              MOVE TRANSACTION-COUNT(A-IDX) TO WS-CSV-COUNT-DISP
+              MOVE TOTAL-VALUE-EUR(A-IDX)   TO WS-CSV-TOTAL-DISP
+              STRING
+                 FUNCTION TRIM(PAYMENT-SERVICE(A-IDX))
+                    DELIMITED BY SIZE
+                 ',' DELIMITED BY SIZE
+                 FUNCTION TRIM(INITIATION-CHANNEL(A-IDX))
+                    DELIMITED BY SIZE
+                 ',' DELIMITED BY SIZE
+                 SCA(A-IDX) DELIMITED BY SIZE
+                 ',' DELIMITED BY SIZE
+                 CROSS-BORDER-FLAG(A-IDX) DELIMITED BY SIZE
+                 ',' DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-CSV-COUNT-DISP)
+                    DELIMITED BY SIZE
+                 ',' DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-CSV-TOTAL-DISP)
+                    DELIMITED BY SIZE
+                 INTO LK-CSV-TEXT(LK-CSV-IDX)
+              END-STRING
+           END-PERFORM.
+
        END PROGRAM SUBFMT.
