@@ -9,7 +9,10 @@
 
        01  WS-I             PIC 9(9) COMP VALUE 0.
        01  WS-AMOUNT        PIC S9(13)V99 COMP-3.
+       01  WS-AMOUNT-ORIG   PIC S9(13)V99 COMP-3.
        01  WS-TS            PIC X(26).
+       01  WS-EXPECTED-COUNT PIC 9(9) COMP VALUE 0.
+       01  WS-TOTAL-FETCHED PIC 9(9) COMP VALUE 0.
 
        01  WS-NULL-INDICATORS.
            05  WS-NI-SCHEME           PIC S9(4) COMP.
@@ -36,52 +39,90 @@
        01  LK-DATE-FROM     PIC X(10).
        01  LK-DATE-TO       PIC X(10).
        01  LK-COUNTRY       PIC X(2).
+       01  LK-COUNT-MISMATCH PIC X(1).
+       01  LK-FIRST-FETCH   PIC X(1).
+       01  LK-MORE-ROWS     PIC X(1).
+       01  LK-RESUME-TS     PIC X(26).
+       01  LK-LAST-TS       PIC X(26).
 
        COPY 'CPBKPSTA'.
 
        PROCEDURE DIVISION USING  LK-DATE-FROM
                                  LK-DATE-TO
                                  LK-COUNTRY
-                                 TXN-TABLE.
+                                 TXN-TABLE
+                                 LK-COUNT-MISMATCH
+                                 LK-FIRST-FETCH
+                                 LK-MORE-ROWS
+                                 LK-RESUME-TS
+                                 LK-LAST-TS.
        MAIN-LOGIC.
 
            EXEC SQL INCLUDE PKGSETXX   END-EXEC.
 
-           MOVE LK-DATE-FROM TO WS-TS-FROM(1:10)
-           MOVE ' 00:00:00.000000' TO WS-TS-FROM(11:16)
-           MOVE LK-DATE-TO   TO WS-TS-TO(1:10)
-           MOVE ' 23:59:59.999999' TO WS-TS-TO(11:16)
-
-           MOVE 0 TO TXN-COUNT
+           IF LK-FIRST-FETCH = 'Y'
+              MOVE LK-DATE-FROM TO WS-TS-FROM(1:10)
+              MOVE ' 00:00:00.000000' TO WS-TS-FROM(11:16)
+              MOVE LK-DATE-TO   TO WS-TS-TO(1:10)
+              MOVE ' 23:59:59.999999' TO WS-TS-TO(11:16)
+
+              MOVE 0 TO WS-TOTAL-FETCHED
+              MOVE 'N' TO LK-COUNT-MISMATCH
+
+      * LK-RESUME-TS is '0001-01-01 00:00:00.000000' on a fresh run
+      * and the last successfully-checkpointed TRANS_TS on a restart
+      * (req 014) - the caller reads it from a per-country checkpoint
+      * file before the first fetch of a country, so a job that
+      * abends partway through a country's cursor picks up after the
+      * last committed batch instead of re-fetching rows already
+      * aggregated.
+              EXEC SQL
+                SELECT COUNT(*) INTO :WS-EXPECTED-COUNT
+                  FROM PAYMENT_TRANSACTIONS
+                  WHERE TRANS_TS BETWEEN TIMESTAMP(:WS-TS-FROM)
+                    AND TIMESTAMP(:WS-TS-TO)
+                    AND TRANS_TS > TIMESTAMP(:LK-RESUME-TS)
+                    AND (PAYER_COUNTRY = :LK-COUNTRY
+                      OR PAYEE_COUNTRY = :LK-COUNTRY)
+              END-EXEC
 
-           EXEC SQL
-             DECLARE C1 CURSOR FOR
-               SELECT   VARCHAR_FORMAT(TRANS_TS,'YYYY-MM-DD HH24:MI:SS')
+              EXEC SQL
+                DECLARE C1 CURSOR WITH HOLD FOR
+                  SELECT VARCHAR_FORMAT(TRANS_TS,'YYYY-MM-DD HH24:MI:SS')
                       , SERVICE_CODE
                       , INIT_CHANNEL
-                      , SCHEME_CODE
+                      , COALESCE(SCHEME_CODE,'')
                       , SCA_APPLIED
-                      , NON_SCA_REASON
+                      , COALESCE(NON_SCA_REASON,'')
                       , FRAUD_FLAG
                       , COALESCE(FRAUD_ORIGIN,'')
                       , AMOUNT_EUR
+                      , ORIG_AMOUNT
                       , CURRENCY
                       , PAYER_COUNTRY
                       , PAYEE_COUNTRY
                       , COALESCE(POS_COUNTRY,'')
                       , COALESCE(MCC,'')
-               FROM PAYMENT_TRANSACTIONS
-               WHERE TRANS_TS BETWEEN TIMESTAMP(:WS-TS-FROM)
-                 AND TIMESTAMP(:WS-TS-TO)
-                 AND (PAYER_COUNTRY = :LK-COUNTRY
-                   OR PAYEE_COUNTRY = :LK-COUNTRY)
-           END-EXEC
+                  FROM PAYMENT_TRANSACTIONS
+                  WHERE TRANS_TS BETWEEN TIMESTAMP(:WS-TS-FROM)
+                    AND TIMESTAMP(:WS-TS-TO)
+                    AND TRANS_TS > TIMESTAMP(:LK-RESUME-TS)
+                    AND (PAYER_COUNTRY = :LK-COUNTRY
+                      OR PAYEE_COUNTRY = :LK-COUNTRY)
+                  ORDER BY TRANS_TS
+              END-EXEC
 
-           EXEC SQL OPEN C1 END-EXEC
+              EXEC SQL OPEN C1 END-EXEC
+           END-IF
 
+      * Fetch one TXN-MAX-sized batch, then return to the caller so
+      * it can aggregate and discard this batch before the next one
+      * is fetched - keeps memory bounded regardless of cursor size.
+           MOVE 0 TO TXN-COUNT
+           MOVE 'Y' TO LK-MORE-ROWS
            SET TX-IDX TO 1
 
-           PERFORM UNTIL SQLCODE NOT = 0
+           PERFORM UNTIL SQLCODE NOT = 0 OR TXN-COUNT >= TXN-MAX
               EXEC SQL FETCH C1 INTO
                     :WS-TS
                    ,:AUX-SERVICE
@@ -92,6 +133,7 @@
                    ,:AUX-FRAUD
                    ,:AUX-FRAUD-ORIGIN:WS-NI-FRAUD-ORIGIN
                    ,:WS-AMOUNT
+                   ,:WS-AMOUNT-ORIG
                    ,:AUX-CURRENCY
                    ,:AUX-PAYER-COUNTRY
                    ,:AUX-PAYEE-COUNTRY
@@ -101,6 +143,7 @@
               IF SQLCODE = 0
               THEN
                  ADD 1 TO TXN-COUNT
+                 ADD 1 TO WS-TOTAL-FETCHED
 
                  MOVE AUX-SERVICE        TO TX-SERVICE(TX-IDX)
                  MOVE AUX-CHANNEL        TO TX-CHANNEL(TX-IDX)
@@ -115,17 +158,29 @@
                  MOVE AUX-POS-COUNTRY    TO TX-POS-COUNTRY(TX-IDX)
                  MOVE AUX-MCC            TO TX-MCC(TX-IDX)
 
-                 MOVE TXN-COUNT TO WS-I
-                 MOVE WS-I               TO TX-TRANS-ID(TX-IDX)
+                 MOVE WS-TOTAL-FETCHED   TO TX-TRANS-ID(TX-IDX)
                  MOVE WS-TS(1:10)        TO TX-TS-DATE(TX-IDX)
                  MOVE WS-TS(12:8)        TO TX-TS-TIME(TX-IDX)
                  MOVE WS-AMOUNT          TO TX-AMOUNT-EUR(TX-IDX)
+                 MOVE WS-AMOUNT-ORIG     TO TX-AMOUNT-ORIG(TX-IDX)
+
+                 MOVE WS-TS              TO LK-LAST-TS
 
                  SET TX-IDX UP BY 1
               END-IF
            END-PERFORM
 
-           EXEC SQL CLOSE C1 END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 'N' TO LK-MORE-ROWS
+              EXEC SQL CLOSE C1 END-EXEC
+
+              IF WS-TOTAL-FETCHED NOT = WS-EXPECTED-COUNT
+                 MOVE 'Y' TO LK-COUNT-MISMATCH
+                 DISPLAY 'SUBINP: row count mismatch - COUNT(*)='
+                    WS-EXPECTED-COUNT
+                    ' TOTAL-FETCHED=' WS-TOTAL-FETCHED
+              END-IF
+           END-IF
 
            GOBACK.
        END PROGRAM SUBINP.
