@@ -3,8 +3,33 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-I                 PIC 9(9) COMP.
-       01  WS-J                 PIC 9(9) COMP.
-       01  FOUND-FLAG           PIC X VALUE 'N'.
+       01  WS-CB-FLAG           PIC X(1).
+       01  WS-SEARCH-KEY        PIC X(62).
+       01  WS-LO                PIC 9(9) COMP.
+       01  WS-HI                PIC 9(9) COMP.
+       01  WS-MID               PIC 9(9) COMP.
+       01  WS-FOUND-FLAG        PIC X VALUE 'N'.
+       01  WS-SHIFT-I           PIC 9(9) COMP.
+
+       01  WS-FRAUD-SEARCH-KEY  PIC X(11).
+       01  WS-FRAUD-LO          PIC 9(9) COMP.
+       01  WS-FRAUD-HI          PIC 9(9) COMP.
+       01  WS-FRAUD-MID         PIC 9(9) COMP.
+       01  WS-FRAUD-FOUND-FLAG  PIC X VALUE 'N'.
+       01  WS-FRAUD-SHIFT-I     PIC 9(9) COMP.
+
+       01  WS-SCHEME-SEARCH-KEY PIC X(50).
+       01  WS-SCHEME-LO         PIC 9(9) COMP.
+       01  WS-SCHEME-HI         PIC 9(9) COMP.
+       01  WS-SCHEME-MID        PIC 9(9) COMP.
+       01  WS-SCHEME-FOUND-FLAG PIC X VALUE 'N'.
+       01  WS-SCHEME-SHIFT-I    PIC 9(9) COMP.
+
+       01  WS-CURRENCY-LO         PIC 9(9) COMP.
+       01  WS-CURRENCY-HI         PIC 9(9) COMP.
+       01  WS-CURRENCY-MID        PIC 9(9) COMP.
+       01  WS-CURRENCY-FOUND-FLAG PIC X VALUE 'N'.
+       01  WS-CURRENCY-SHIFT-I    PIC 9(9) COMP.
 
        LINKAGE SECTION.
 
@@ -13,43 +38,249 @@
        01  LK-AGG-TABLE.
            05  LK-AGG-NUM       PIC 9(9) COMP.
            05  LK-AGG-MAX       PIC 9(9) COMP.
-           05  LK-AGG-ROWS OCCURS 1 TO 2000 DEPENDING ON LK-AGG-NUM
+           05  LK-AGG-OVERFLOW  PIC X(1).
+           05  LK-AGG-ROWS OCCURS 1 TO 5000 DEPENDING ON LK-AGG-NUM
+                                 ASCENDING KEY IS LK-AE-KEY
                                  INDEXED BY LK-AG-IDX.
-               10  LK-AE-SERVICE PIC X(30).
-               10  LK-AE-CHANNEL PIC X(30).
-               10  LK-AE-SCA     PIC X(1).
+               10  LK-AE-KEY.
+                   15  LK-AE-SERVICE PIC X(30).
+                   15  LK-AE-CHANNEL PIC X(30).
+                   15  LK-AE-SCA     PIC X(1).
+                   15  LK-AE-CB-FLAG PIC X(1).
                10  LK-AE-COUNT   PIC 9(9) COMP.
                10  LK-AE-TOTAL   PIC 9(13)V99.
 
-       PROCEDURE DIVISION USING TXN-TABLE LK-AGG-TABLE.
-           MOVE 0 TO LK-AGG-NUM.
+       COPY 'CPBKFRD'.
+       COPY 'CPBKSCH'.
+       COPY 'CPBKCUR'.
+
+      * Called once per fetched TXN-TABLE batch; LK-AGG-TABLE,
+      * FRAUD-AGG-TABLE, SCHEME-AGG-TABLE and CURRENCY-AGG-TABLE
+      * accumulate across calls, so the caller (not this program) is
+      * responsible for zeroing LK-AGG-NUM/FRAUD-AGG-NUM/
+      * SCHEME-AGG-NUM/CURRENCY-AGG-NUM once before the first batch of
+      * a country.
+      *
+      * All four tables are kept sorted on their key at all times, so
+      * each transaction is resolved to its aggregate row by binary
+      * search (O(log m) per lookup) instead of the old linear scan -
+      * this scales with transaction volume rather than the product of
+      * the transaction and aggregate table sizes. A new key is
+      * inserted in place, shifting the rows above it up by one to
+      * keep the ordering intact.
+       PROCEDURE DIVISION USING TXN-TABLE LK-AGG-TABLE FRAUD-AGG-TABLE
+                                SCHEME-AGG-TABLE CURRENCY-AGG-TABLE.
            IF TXN-COUNT = 0
               GOBACK
            END-IF.
 
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > TXN-COUNT
-              MOVE 'N' TO FOUND-FLAG
-              PERFORM VARYING WS-J FROM 1 BY 1 
-                      UNTIL WS-J > LK-AGG-NUM OR FOUND-FLAG = 'Y'
-                 SET LK-AG-IDX TO WS-J
-                 IF TX-SERVICE(WS-I) = LK-AE-SERVICE AND
-                    TX-CHANNEL(WS-I) = LK-AE-CHANNEL AND
-                    TX-SCA(WS-I)     = LK-AE-SCA
-                    ADD 1 TO LK-AE-COUNT
-                    ADD TX-AMOUNT-EUR(WS-I) TO LK-AE-TOTAL
-                    MOVE 'Y' TO FOUND-FLAG
-                 END-IF
-              END-PERFORM
-              IF FOUND-FLAG = 'N'
-                 ADD 1                 TO LK-AGG-NUM
-                 SET LK-AG-IDX         TO LK-AGG-NUM
-                 MOVE TX-SERVICE(WS-I) TO LK-AE-SERVICE
-                 MOVE TX-CHANNEL(WS-I) TO LK-AE-CHANNEL
-                 MOVE TX-SCA(WS-I)     TO LK-AE-SCA
-                 MOVE 1                TO LK-AE-COUNT
-                 MOVE TX-AMOUNT-EUR(WS-I) TO LK-AE-TOTAL
-              END-IF
+              PERFORM FIND-OR-INSERT-AGG-ROW
+              PERFORM FIND-OR-INSERT-FRAUD-ROW
+              PERFORM FIND-OR-INSERT-SCHEME-ROW
+              PERFORM FIND-OR-INSERT-CURRENCY-ROW
            END-PERFORM.
 
            GOBACK.
+
+      * Cross-border/domestic aggregation flag (req 016): 'D' when the
+      * payer and payee are in the same country, 'C' otherwise. It is
+      * folded into the AGG-TABLE key alongside service/channel/SCA so
+      * the report breaks totals out by cross-border vs domestic.
+       FIND-OR-INSERT-AGG-ROW.
+
+           IF TX-PAYER-COUNTRY(WS-I) = TX-PAYEE-COUNTRY(WS-I)
+              MOVE 'D' TO WS-CB-FLAG
+           ELSE
+              MOVE 'C' TO WS-CB-FLAG
+           END-IF
+
+           MOVE TX-SERVICE(WS-I) TO WS-SEARCH-KEY(1:30)
+           MOVE TX-CHANNEL(WS-I) TO WS-SEARCH-KEY(31:30)
+           MOVE TX-SCA(WS-I)     TO WS-SEARCH-KEY(61:1)
+           MOVE WS-CB-FLAG       TO WS-SEARCH-KEY(62:1)
+
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 1        TO WS-LO
+           MOVE LK-AGG-NUM TO WS-HI
+
+           PERFORM UNTIL WS-LO > WS-HI OR WS-FOUND-FLAG = 'Y'
+              COMPUTE WS-MID = (WS-LO + WS-HI) / 2
+              SET LK-AG-IDX TO WS-MID
+              IF LK-AE-KEY(LK-AG-IDX) = WS-SEARCH-KEY
+                 MOVE 'Y' TO WS-FOUND-FLAG
+              ELSE
+                 IF LK-AE-KEY(LK-AG-IDX) < WS-SEARCH-KEY
+                    COMPUTE WS-LO = WS-MID + 1
+                 ELSE
+                    COMPUTE WS-HI = WS-MID - 1
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           IF WS-FOUND-FLAG = 'Y'
+              ADD 1 TO LK-AE-COUNT(LK-AG-IDX)
+              ADD TX-AMOUNT-EUR(WS-I) TO LK-AE-TOTAL(LK-AG-IDX)
+           ELSE
+              IF LK-AGG-NUM >= LK-AGG-MAX
+                 MOVE 'Y' TO LK-AGG-OVERFLOW
+                 DISPLAY 'SUBAGG: AGG-TABLE overflow - hit '
+                    LK-AGG-MAX ' distinct service/channel/SCA rows'
+              ELSE
+                 PERFORM VARYING WS-SHIFT-I FROM LK-AGG-NUM BY -1
+                         UNTIL WS-SHIFT-I < WS-LO
+                    MOVE LK-AGG-ROWS(WS-SHIFT-I)
+                      TO LK-AGG-ROWS(WS-SHIFT-I + 1)
+                 END-PERFORM
+                 ADD 1 TO LK-AGG-NUM
+                 SET LK-AG-IDX TO WS-LO
+                 MOVE TX-SERVICE(WS-I) TO LK-AE-SERVICE(LK-AG-IDX)
+                 MOVE TX-CHANNEL(WS-I) TO LK-AE-CHANNEL(LK-AG-IDX)
+                 MOVE TX-SCA(WS-I)     TO LK-AE-SCA(LK-AG-IDX)
+                 MOVE WS-CB-FLAG       TO LK-AE-CB-FLAG(LK-AG-IDX)
+                 MOVE 1                TO LK-AE-COUNT(LK-AG-IDX)
+                 MOVE TX-AMOUNT-EUR(WS-I) TO LK-AE-TOTAL(LK-AG-IDX)
+              END-IF
+           END-IF.
+
+       FIND-OR-INSERT-FRAUD-ROW.
+
+           MOVE TX-FRAUD(WS-I)        TO WS-FRAUD-SEARCH-KEY(1:1)
+           MOVE TX-FRAUD-ORIGIN(WS-I) TO WS-FRAUD-SEARCH-KEY(2:10)
+
+           MOVE 'N' TO WS-FRAUD-FOUND-FLAG
+           MOVE 1            TO WS-FRAUD-LO
+           MOVE FRAUD-AGG-NUM TO WS-FRAUD-HI
+
+           PERFORM UNTIL WS-FRAUD-LO > WS-FRAUD-HI
+                         OR WS-FRAUD-FOUND-FLAG = 'Y'
+              COMPUTE WS-FRAUD-MID = (WS-FRAUD-LO + WS-FRAUD-HI) / 2
+              SET FA-IDX TO WS-FRAUD-MID
+              IF FA-KEY(FA-IDX) = WS-FRAUD-SEARCH-KEY
+                 MOVE 'Y' TO WS-FRAUD-FOUND-FLAG
+              ELSE
+                 IF FA-KEY(FA-IDX) < WS-FRAUD-SEARCH-KEY
+                    COMPUTE WS-FRAUD-LO = WS-FRAUD-MID + 1
+                 ELSE
+                    COMPUTE WS-FRAUD-HI = WS-FRAUD-MID - 1
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           IF WS-FRAUD-FOUND-FLAG = 'Y'
+              ADD 1 TO FA-COUNT(FA-IDX)
+              ADD TX-AMOUNT-EUR(WS-I) TO FA-TOTAL(FA-IDX)
+           ELSE
+              IF FRAUD-AGG-NUM >= FRAUD-AGG-MAX
+                 MOVE 'Y' TO FRAUD-AGG-OVERFLOW
+                 DISPLAY 'SUBAGG: FRAUD-AGG-TABLE overflow - hit '
+                    FRAUD-AGG-MAX ' distinct fraud/origin rows'
+              ELSE
+                 PERFORM VARYING WS-FRAUD-SHIFT-I FROM FRAUD-AGG-NUM
+                         BY -1 UNTIL WS-FRAUD-SHIFT-I < WS-FRAUD-LO
+                    MOVE FRAUD-AGG-ROWS(WS-FRAUD-SHIFT-I)
+                      TO FRAUD-AGG-ROWS(WS-FRAUD-SHIFT-I + 1)
+                 END-PERFORM
+                 ADD 1 TO FRAUD-AGG-NUM
+                 SET FA-IDX TO WS-FRAUD-LO
+                 MOVE TX-FRAUD(WS-I)        TO FA-FRAUD(FA-IDX)
+                 MOVE TX-FRAUD-ORIGIN(WS-I) TO FA-FRAUD-ORIGIN(FA-IDX)
+                 MOVE 1                     TO FA-COUNT(FA-IDX)
+                 MOVE TX-AMOUNT-EUR(WS-I)   TO FA-TOTAL(FA-IDX)
+              END-IF
+           END-IF.
+
+       FIND-OR-INSERT-SCHEME-ROW.
+
+           MOVE TX-SCHEME(WS-I)         TO WS-SCHEME-SEARCH-KEY(1:40)
+           MOVE TX-NON-SCA-REASON(WS-I) TO WS-SCHEME-SEARCH-KEY(41:10)
+
+           MOVE 'N' TO WS-SCHEME-FOUND-FLAG
+           MOVE 1             TO WS-SCHEME-LO
+           MOVE SCHEME-AGG-NUM TO WS-SCHEME-HI
+
+           PERFORM UNTIL WS-SCHEME-LO > WS-SCHEME-HI
+                         OR WS-SCHEME-FOUND-FLAG = 'Y'
+              COMPUTE WS-SCHEME-MID = (WS-SCHEME-LO + WS-SCHEME-HI) / 2
+              SET SC-IDX TO WS-SCHEME-MID
+              IF SC-KEY(SC-IDX) = WS-SCHEME-SEARCH-KEY
+                 MOVE 'Y' TO WS-SCHEME-FOUND-FLAG
+              ELSE
+                 IF SC-KEY(SC-IDX) < WS-SCHEME-SEARCH-KEY
+                    COMPUTE WS-SCHEME-LO = WS-SCHEME-MID + 1
+                 ELSE
+                    COMPUTE WS-SCHEME-HI = WS-SCHEME-MID - 1
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           IF WS-SCHEME-FOUND-FLAG = 'Y'
+              ADD 1 TO SC-COUNT(SC-IDX)
+              ADD TX-AMOUNT-EUR(WS-I) TO SC-TOTAL(SC-IDX)
+           ELSE
+              IF SCHEME-AGG-NUM >= SCHEME-AGG-MAX
+                 MOVE 'Y' TO SCHEME-AGG-OVERFLOW
+                 DISPLAY 'SUBAGG: SCHEME-AGG-TABLE overflow - hit '
+                    SCHEME-AGG-MAX ' distinct scheme/non-SCA rows'
+              ELSE
+                 PERFORM VARYING WS-SCHEME-SHIFT-I FROM SCHEME-AGG-NUM
+                         BY -1 UNTIL WS-SCHEME-SHIFT-I < WS-SCHEME-LO
+                    MOVE SCHEME-AGG-ROWS(WS-SCHEME-SHIFT-I)
+                      TO SCHEME-AGG-ROWS(WS-SCHEME-SHIFT-I + 1)
+                 END-PERFORM
+                 ADD 1 TO SCHEME-AGG-NUM
+                 SET SC-IDX TO WS-SCHEME-LO
+                 MOVE TX-SCHEME(WS-I)         TO SC-SCHEME(SC-IDX)
+                 MOVE TX-NON-SCA-REASON(WS-I)
+                    TO SC-NON-SCA-REASON(SC-IDX)
+                 MOVE 1                       TO SC-COUNT(SC-IDX)
+                 MOVE TX-AMOUNT-EUR(WS-I)     TO SC-TOTAL(SC-IDX)
+              END-IF
+           END-IF.
+
+       FIND-OR-INSERT-CURRENCY-ROW.
+
+           MOVE 'N' TO WS-CURRENCY-FOUND-FLAG
+           MOVE 1               TO WS-CURRENCY-LO
+           MOVE CURRENCY-AGG-NUM TO WS-CURRENCY-HI
+
+           PERFORM UNTIL WS-CURRENCY-LO > WS-CURRENCY-HI
+                         OR WS-CURRENCY-FOUND-FLAG = 'Y'
+              COMPUTE WS-CURRENCY-MID =
+                 (WS-CURRENCY-LO + WS-CURRENCY-HI) / 2
+              SET CUR-IDX TO WS-CURRENCY-MID
+              IF CUR-CODE(CUR-IDX) = TX-CURRENCY(WS-I)
+                 MOVE 'Y' TO WS-CURRENCY-FOUND-FLAG
+              ELSE
+                 IF CUR-CODE(CUR-IDX) < TX-CURRENCY(WS-I)
+                    COMPUTE WS-CURRENCY-LO = WS-CURRENCY-MID + 1
+                 ELSE
+                    COMPUTE WS-CURRENCY-HI = WS-CURRENCY-MID - 1
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           IF WS-CURRENCY-FOUND-FLAG = 'Y'
+              ADD 1 TO CUR-COUNT(CUR-IDX)
+              ADD TX-AMOUNT-ORIG(WS-I) TO CUR-TOTAL-ORIG(CUR-IDX)
+           ELSE
+              IF CURRENCY-AGG-NUM >= CURRENCY-AGG-MAX
+                 MOVE 'Y' TO CURRENCY-AGG-OVERFLOW
+                 DISPLAY 'SUBAGG: CURRENCY-AGG-TABLE overflow - hit '
+                    CURRENCY-AGG-MAX ' distinct currencies'
+              ELSE
+                 PERFORM VARYING WS-CURRENCY-SHIFT-I
+                         FROM CURRENCY-AGG-NUM BY -1
+                         UNTIL WS-CURRENCY-SHIFT-I < WS-CURRENCY-LO
+                    MOVE CURRENCY-AGG-ROWS(WS-CURRENCY-SHIFT-I)
+                      TO CURRENCY-AGG-ROWS(WS-CURRENCY-SHIFT-I + 1)
+                 END-PERFORM
+                 ADD 1 TO CURRENCY-AGG-NUM
+                 SET CUR-IDX TO WS-CURRENCY-LO
+                 MOVE TX-CURRENCY(WS-I)     TO CUR-CODE(CUR-IDX)
+                 MOVE 1                     TO CUR-COUNT(CUR-IDX)
+                 MOVE TX-AMOUNT-ORIG(WS-I)  TO CUR-TOTAL-ORIG(CUR-IDX)
+              END-IF
+           END-IF.
+
        END PROGRAM SUBAGG.
