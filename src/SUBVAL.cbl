@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBVAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-I                 PIC 9(9) COMP.
+       01  WS-R                 PIC 9(9) COMP.
+       01  WS-MCC-FOUND-FLAG    PIC X VALUE 'N'.
+       01  WS-SCHEME-FOUND-FLAG PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+
+       COPY 'CPBKPSTA'.
+       COPY 'CPBKREF'.
+       COPY 'CPBKEXC'.
+
+      * Called once per fetched TXN-TABLE batch; REF-MCC-TABLE and
+      * REF-SCHEME-TABLE are loaded once by the caller before the
+      * first batch of a run and never change here. EXC-TABLE
+      * accumulates across calls the same way AGG-TABLE does, so the
+      * caller zeroes EXC-NUM once before the first batch of a
+      * country. The reference tables are small, externally
+      * maintained lists rather than data this program builds, so
+      * they are checked with a plain linear scan instead of the
+      * binary search used for the aggregate tables in SUBAGG - a
+      * binary search would require the reference file itself to be
+      * kept in sorted order, which is not something this job
+      * controls.
+       PROCEDURE DIVISION USING TXN-TABLE REF-MCC-TABLE
+                                REF-SCHEME-TABLE EXC-TABLE.
+           IF TXN-COUNT = 0
+              GOBACK
+           END-IF.
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > TXN-COUNT
+              PERFORM VALIDATE-MCC
+              PERFORM VALIDATE-SCHEME
+           END-PERFORM.
+
+           GOBACK.
+
+       VALIDATE-MCC.
+
+           MOVE 'N' TO WS-MCC-FOUND-FLAG
+
+           PERFORM VARYING WS-R FROM 1 BY 1
+                    UNTIL WS-R > REF-MCC-NUM OR WS-MCC-FOUND-FLAG = 'Y'
+              SET REF-MCC-IDX TO WS-R
+              IF REF-MCC-CODE(REF-MCC-IDX) = TX-MCC(WS-I)
+                 MOVE 'Y' TO WS-MCC-FOUND-FLAG
+              END-IF
+           END-PERFORM
+
+           IF WS-MCC-FOUND-FLAG = 'N'
+              PERFORM ADD-EXCEPTION-ROW
+              IF EXC-OVERFLOW = 'N'
+                 MOVE TX-TRANS-ID(WS-I) TO EXC-TRANS-ID(EXC-IDX)
+                 MOVE 'MCC'             TO EXC-FIELD(EXC-IDX)
+                 MOVE TX-MCC(WS-I)      TO EXC-VALUE(EXC-IDX)
+                 MOVE 'NOT IN REFERENCE TABLE' TO EXC-REASON(EXC-IDX)
+              END-IF
+           END-IF.
+
+       VALIDATE-SCHEME.
+
+           MOVE 'N' TO WS-SCHEME-FOUND-FLAG
+
+           PERFORM VARYING WS-R FROM 1 BY 1
+                    UNTIL WS-R > REF-SCHEME-NUM
+                       OR WS-SCHEME-FOUND-FLAG = 'Y'
+              SET REF-SCHEME-IDX TO WS-R
+              IF REF-SCHEME-CODE(REF-SCHEME-IDX) = TX-SCHEME(WS-I)
+                 MOVE 'Y' TO WS-SCHEME-FOUND-FLAG
+              END-IF
+           END-PERFORM
+
+           IF WS-SCHEME-FOUND-FLAG = 'N'
+              PERFORM ADD-EXCEPTION-ROW
+              IF EXC-OVERFLOW = 'N'
+                 MOVE TX-TRANS-ID(WS-I) TO EXC-TRANS-ID(EXC-IDX)
+                 MOVE 'SCHEME'          TO EXC-FIELD(EXC-IDX)
+                 MOVE TX-SCHEME(WS-I)   TO EXC-VALUE(EXC-IDX)
+                 MOVE 'NOT IN REFERENCE TABLE' TO EXC-REASON(EXC-IDX)
+              END-IF
+           END-IF.
+
+       ADD-EXCEPTION-ROW.
+
+           IF EXC-NUM >= EXC-MAX
+              MOVE 'Y' TO EXC-OVERFLOW
+              DISPLAY 'SUBVAL: EXC-TABLE overflow - hit '
+                 EXC-MAX ' validation exceptions'
+           ELSE
+              ADD 1 TO EXC-NUM
+              SET EXC-IDX TO EXC-NUM
+           END-IF.
+
+       END PROGRAM SUBVAL.
