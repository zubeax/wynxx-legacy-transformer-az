@@ -0,0 +1,145 @@
+      *-------------------------------------------------------------*
+      * Program: CLORDRPT - nightly open-orders-by-client report    *
+      * Language: IBM Enterprise COBOL for z/OS                    *
+      * CICS TS 6.1 + Db2 13 for z/OS (batch, no CICS)              *
+      * Reads CLAPP.ORDERS/CLAPP.CLIENTS maintained by CLORDCIC and *
+      * writes one summary line per client that has at least one   *
+      * order not yet CLOSED or CANCELLED.                          *
+      *-------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLORDRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPTFILE ASSIGN TO UT-S-ORDRPT
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPTFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RPT-REC.
+       01  RPT-REC                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROG-NAME             PIC X(08) VALUE 'CLORDRPT'.
+       01  WS-EOF                   PIC X(1)  VALUE 'N'.
+       01  WS-CLIENT-COUNT          PIC 9(9) COMP VALUE 0.
+       01  WS-RUN-DATE              PIC X(21) VALUE SPACES.
+
+       01  WS-HEADING-1.
+           05  FILLER               PIC X(25) VALUE
+               'OPEN ORDERS BY CLIENT - '.
+           05  WS-HDG-DATE          PIC X(21) VALUE SPACES.
+           05  FILLER               PIC X(34) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           05  FILLER               PIC X(10) VALUE 'CLIENT_ID'.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(35) VALUE 'NAME'.
+           05  FILLER               PIC X(9)  VALUE 'OPEN_CNT'.
+           05  FILLER               PIC X(24) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-CLIENT-ID     PIC X(10).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DTL-NAME          PIC X(35).
+           05  WS-DTL-OPEN-CNT      PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  WS-DTL-OPEN-TOTAL    PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-TRAILER-LINE.
+           05  FILLER               PIC X(20) VALUE
+               'TOTAL CLIENTS OPEN:'.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  WS-TRL-COUNT         PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(44) VALUE SPACES.
+
+       01  FILLER                   PIC X(40) VALUE
+           '*** Host variables for Db2 ***'.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  HV-CLIENT-ID             PIC X(10).
+       01  HV-NAME                  PIC X(35).
+       01  HV-OPEN-CNT              PIC S9(9) COMP.
+       01  HV-OPEN-TOTAL            PIC S9(9)V99 COMP-3.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM WRITE-HEADINGS
+           PERFORM OPEN-CURSOR
+           PERFORM FETCH-NEXT
+           PERFORM UNTIL WS-EOF = 'Y'
+              PERFORM WRITE-DETAIL
+              PERFORM FETCH-NEXT
+           END-PERFORM
+           PERFORM CLOSE-CURSOR
+           PERFORM WRITE-TRAILER
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN OUTPUT RPTFILE
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE
+           .
+
+       WRITE-HEADINGS.
+           MOVE WS-RUN-DATE TO WS-HDG-DATE
+           WRITE RPT-REC FROM WS-HEADING-1
+           WRITE RPT-REC FROM WS-HEADING-2
+           .
+
+       OPEN-CURSOR.
+           EXEC SQL DECLARE OPENORD-CURSOR CURSOR FOR
+              SELECT C.CLIENT_ID, C.NAME,
+                     COUNT(*), SUM(O.TOTAL_AMT)
+                FROM CLAPP.CLIENTS C
+                     INNER JOIN CLAPP.ORDERS O
+                        ON O.CLIENT_ID = C.CLIENT_ID
+               WHERE O.STATUS NOT IN ('CLOSED', 'CANCELLED')
+                 AND O.DELETED_FLAG <> 'Y'
+                 AND C.DELETED_FLAG <> 'Y'
+               GROUP BY C.CLIENT_ID, C.NAME
+               ORDER BY C.CLIENT_ID
+           END-EXEC
+           EXEC SQL OPEN OPENORD-CURSOR END-EXEC
+           .
+
+       FETCH-NEXT.
+           EXEC SQL
+              FETCH OPENORD-CURSOR
+                INTO :HV-CLIENT-ID, :HV-NAME,
+                     :HV-OPEN-CNT, :HV-OPEN-TOTAL
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-EOF
+           END-IF
+           .
+
+       WRITE-DETAIL.
+           ADD 1 TO WS-CLIENT-COUNT
+           MOVE HV-CLIENT-ID  TO WS-DTL-CLIENT-ID
+           MOVE HV-NAME       TO WS-DTL-NAME
+           MOVE HV-OPEN-CNT   TO WS-DTL-OPEN-CNT
+           MOVE HV-OPEN-TOTAL TO WS-DTL-OPEN-TOTAL
+           WRITE RPT-REC FROM WS-DETAIL-LINE
+           .
+
+       CLOSE-CURSOR.
+           EXEC SQL CLOSE OPENORD-CURSOR END-EXEC
+           .
+
+       WRITE-TRAILER.
+           MOVE WS-CLIENT-COUNT TO WS-TRL-COUNT
+           WRITE RPT-REC FROM WS-TRAILER-LINE
+           .
+
+       CLOSE-FILES.
+           CLOSE RPTFILE
+           .
+
+       END PROGRAM CLORDRPT.
