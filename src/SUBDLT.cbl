@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBDLT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-I                 PIC 9(9) COMP.
+       01  WS-J                 PIC 9(9) COMP.
+
+       LINKAGE SECTION.
+       01  LK-AGG-TABLE.
+           05  LK-AGG-NUM       PIC 9(9) COMP.
+           05  LK-AGG-MAX       PIC 9(9) COMP.
+           05  LK-AGG-OVERFLOW  PIC X(1).
+           05  LK-AGG-ROWS OCCURS 1 TO 5000 DEPENDING ON LK-AGG-NUM
+                                 ASCENDING KEY IS LK-AE-KEY
+                                 INDEXED BY LK-AG-IDX.
+               10  LK-AE-KEY.
+                   15  LK-AE-SERVICE PIC X(30).
+                   15  LK-AE-CHANNEL PIC X(30).
+                   15  LK-AE-SCA     PIC X(1).
+                   15  LK-AE-CB-FLAG PIC X(1).
+               10  LK-AE-COUNT   PIC 9(9) COMP.
+               10  LK-AE-TOTAL   PIC 9(13)V99.
+
+       COPY 'CPBKPRA'.
+       COPY 'CPBKDLT'.
+
+      * Compares this run's LK-AGG-TABLE against the prior run's
+      * PRIOR-AGG-TABLE snapshot and builds DELTA-TABLE (req 015).
+      * Both tables are kept sorted ascending on the same
+      * service/channel/SCA key, so a single merge pass finds added,
+      * removed and changed rows in O(n+m) instead of a nested scan -
+      * the same sorted-table approach SUBAGG uses for aggregation.
+       PROCEDURE DIVISION USING LK-AGG-TABLE PRIOR-AGG-TABLE
+                                DELTA-TABLE.
+
+           MOVE 1 TO WS-I
+           MOVE 1 TO WS-J
+
+           PERFORM UNTIL WS-I > LK-AGG-NUM AND WS-J > PRIOR-AGG-NUM
+              EVALUATE TRUE
+                 WHEN WS-I > LK-AGG-NUM
+                    SET PR-IDX TO WS-J
+                    PERFORM ADD-REMOVED-ROW
+                    ADD 1 TO WS-J
+                 WHEN WS-J > PRIOR-AGG-NUM
+                    SET LK-AG-IDX TO WS-I
+                    PERFORM ADD-ADDED-ROW
+                    ADD 1 TO WS-I
+                 WHEN OTHER
+                    SET LK-AG-IDX TO WS-I
+                    SET PR-IDX TO WS-J
+                    IF LK-AE-KEY(LK-AG-IDX) = PR-KEY(PR-IDX)
+                       IF LK-AE-COUNT(LK-AG-IDX) NOT = PR-COUNT(PR-IDX)
+                          OR LK-AE-TOTAL(LK-AG-IDX)
+                             NOT = PR-TOTAL(PR-IDX)
+                          PERFORM ADD-CHANGED-ROW
+                       END-IF
+                       ADD 1 TO WS-I
+                       ADD 1 TO WS-J
+                    ELSE
+                       IF LK-AE-KEY(LK-AG-IDX) < PR-KEY(PR-IDX)
+                          PERFORM ADD-ADDED-ROW
+                          ADD 1 TO WS-I
+                       ELSE
+                          PERFORM ADD-REMOVED-ROW
+                          ADD 1 TO WS-J
+                       END-IF
+                    END-IF
+              END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
+
+       ADD-ADDED-ROW.
+
+           IF DELTA-NUM >= DELTA-MAX
+              MOVE 'Y' TO DELTA-OVERFLOW
+              DISPLAY 'SUBDLT: DELTA-TABLE overflow - hit '
+                 DELTA-MAX ' delta rows'
+           ELSE
+              ADD 1 TO DELTA-NUM
+              SET DL-IDX TO DELTA-NUM
+              MOVE 'ADDED'                  TO DL-CHANGE-TYPE(DL-IDX)
+              MOVE LK-AE-SERVICE(LK-AG-IDX) TO DL-SERVICE(DL-IDX)
+              MOVE LK-AE-CHANNEL(LK-AG-IDX) TO DL-CHANNEL(DL-IDX)
+              MOVE LK-AE-SCA(LK-AG-IDX)     TO DL-SCA(DL-IDX)
+              MOVE LK-AE-CB-FLAG(LK-AG-IDX) TO DL-CB-FLAG(DL-IDX)
+              MOVE 0                        TO DL-OLD-COUNT(DL-IDX)
+              MOVE 0                        TO DL-OLD-TOTAL(DL-IDX)
+              MOVE LK-AE-COUNT(LK-AG-IDX)   TO DL-NEW-COUNT(DL-IDX)
+              MOVE LK-AE-TOTAL(LK-AG-IDX)   TO DL-NEW-TOTAL(DL-IDX)
+           END-IF.
+
+       ADD-REMOVED-ROW.
+
+           IF DELTA-NUM >= DELTA-MAX
+              MOVE 'Y' TO DELTA-OVERFLOW
+              DISPLAY 'SUBDLT: DELTA-TABLE overflow - hit '
+                 DELTA-MAX ' delta rows'
+           ELSE
+              ADD 1 TO DELTA-NUM
+              SET DL-IDX TO DELTA-NUM
+              MOVE 'REMOVED'          TO DL-CHANGE-TYPE(DL-IDX)
+              MOVE PR-SERVICE(PR-IDX) TO DL-SERVICE(DL-IDX)
+              MOVE PR-CHANNEL(PR-IDX) TO DL-CHANNEL(DL-IDX)
+              MOVE PR-SCA(PR-IDX)     TO DL-SCA(DL-IDX)
+              MOVE PR-CB-FLAG(PR-IDX) TO DL-CB-FLAG(DL-IDX)
+              MOVE PR-COUNT(PR-IDX)   TO DL-OLD-COUNT(DL-IDX)
+              MOVE PR-TOTAL(PR-IDX)   TO DL-OLD-TOTAL(DL-IDX)
+              MOVE 0                  TO DL-NEW-COUNT(DL-IDX)
+              MOVE 0                  TO DL-NEW-TOTAL(DL-IDX)
+           END-IF.
+
+       ADD-CHANGED-ROW.
+
+           IF DELTA-NUM >= DELTA-MAX
+              MOVE 'Y' TO DELTA-OVERFLOW
+              DISPLAY 'SUBDLT: DELTA-TABLE overflow - hit '
+                 DELTA-MAX ' delta rows'
+           ELSE
+              ADD 1 TO DELTA-NUM
+              SET DL-IDX TO DELTA-NUM
+              MOVE 'CHANGED'                TO DL-CHANGE-TYPE(DL-IDX)
+              MOVE LK-AE-SERVICE(LK-AG-IDX) TO DL-SERVICE(DL-IDX)
+              MOVE LK-AE-CHANNEL(LK-AG-IDX) TO DL-CHANNEL(DL-IDX)
+              MOVE LK-AE-SCA(LK-AG-IDX)     TO DL-SCA(DL-IDX)
+              MOVE LK-AE-CB-FLAG(LK-AG-IDX) TO DL-CB-FLAG(DL-IDX)
+              MOVE PR-COUNT(PR-IDX)         TO DL-OLD-COUNT(DL-IDX)
+              MOVE PR-TOTAL(PR-IDX)         TO DL-OLD-TOTAL(DL-IDX)
+              MOVE LK-AE-COUNT(LK-AG-IDX)   TO DL-NEW-COUNT(DL-IDX)
+              MOVE LK-AE-TOTAL(LK-AG-IDX)   TO DL-NEW-TOTAL(DL-IDX)
+           END-IF.
+
+       END PROGRAM SUBDLT.
