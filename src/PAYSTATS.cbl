@@ -3,32 +3,254 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OUTFILE ASSIGN TO UT-S-OUTFILE
+           SELECT CTRYFILE ASSIGN TO UT-S-CTRYIN
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT PARMFILE ASSIGN TO UT-S-PARMIN
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT OUTFILE ASSIGN TO WS-OUTFILE-NAME
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT FRAUDFILE ASSIGN TO WS-FRAUDFILE-NAME
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT CSVFILE ASSIGN TO WS-CSVFILE-NAME
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT SCHEMEFILE ASSIGN TO WS-SCHEMEFILE-NAME
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT REFFILE ASSIGN TO UT-S-REFIN
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCFILE ASSIGN TO WS-EXCFILE-NAME
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT CHKPTFILE ASSIGN TO WS-CHKPTFILE-NAME
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT CHKAGGFILE ASSIGN TO WS-CHKAGGFILE-NAME
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT PRIORFILE ASSIGN TO WS-PRIORFILE-NAME
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT DELTAFILE ASSIGN TO WS-DELTAFILE-NAME
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT CURRFILE ASSIGN TO WS-CURRFILE-NAME
                   ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  CTRYFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 2 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CTRY-IN-REC.
+       01  CTRY-IN-REC               PIC X(2).
+       FD  PARMFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 15 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARM-IN-REC.
+       01  PARM-IN-REC.
+           05  PARM-YEAR                PIC 9(4).
+           05  FILLER                   PIC X(1).
+           05  PARM-HALF                PIC X(2).
+           05  FILLER                   PIC X(1).
+           05  PARM-QUARTER             PIC X(2).
+           05  FILLER                   PIC X(1).
+           05  PARM-XML-ENCODING        PIC 9(4).
        FD  OUTFILE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 32756 CHARACTERS
+           RECORD CONTAINS 2000000 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS OUT-REC.
-       01  OUT-REC                  PIC X(32756).
+       01  OUT-REC                  PIC X(2000000).
+       FD  FRAUDFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1500000 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS FRAUD-OUT-REC.
+       01  FRAUD-OUT-REC             PIC X(1500000).
+       FD  CSVFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 120 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CSV-OUT-REC.
+       01  CSV-OUT-REC               PIC X(120).
+       FD  SCHEMEFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1500000 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SCHEME-OUT-REC.
+       01  SCHEME-OUT-REC            PIC X(1500000).
+       FD  REFFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 47 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REF-IN-REC.
+       01  REF-IN-REC.
+           05  REF-IN-TYPE           PIC X(6).
+           05  FILLER                PIC X(1).
+           05  REF-IN-CODE           PIC X(40).
+       FD  EXCFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 120 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXC-OUT-REC.
+       01  EXC-OUT-REC               PIC X(120).
+       FD  CHKPTFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHKPT-REC.
+       01  CHKPT-REC                 PIC X(26).
+       FD  CHKAGGFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 90 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHKAGG-REC.
+       01  CHKAGG-REC.
+           05  CHKAGG-TYPE               PIC X(1).
+           05  CHKAGG-DATA               PIC X(89).
+       FD  PRIORFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 86 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRIOR-IO-REC.
+       01  PRIOR-IO-REC.
+           05  PRIOR-IO-SERVICE      PIC X(30).
+           05  PRIOR-IO-CHANNEL      PIC X(30).
+           05  PRIOR-IO-SCA          PIC X(1).
+           05  PRIOR-IO-CB-FLAG      PIC X(1).
+           05  PRIOR-IO-COUNT        PIC 9(9).
+           05  PRIOR-IO-TOTAL        PIC 9(13)V99.
+       FD  DELTAFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS DELTA-OUT-REC.
+       01  DELTA-OUT-REC             PIC X(130).
+       FD  CURRFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50000 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CURR-OUT-REC.
+       01  CURR-OUT-REC              PIC X(50000).
 
        WORKING-STORAGE SECTION.
        01  WS-PROG-NAME             PIC X(08) VALUE 'PAYSTATS'.
-       01  WS-COUNTRY               PIC X(2)  VALUE 'DE'.
+       01  WS-COUNTRY               PIC X(2)  VALUE SPACES.
+       01  WS-CTRY-EOF              PIC X(1)  VALUE 'N'.
+       01  WS-PARM-EOF              PIC X(1)  VALUE 'N'.
+       01  WS-OUTFILE-NAME          PIC X(20).
+       01  WS-FRAUDFILE-NAME        PIC X(20).
+       01  WS-CSVFILE-NAME          PIC X(20).
+       01  WS-SCHEMEFILE-NAME       PIC X(20).
+       01  WS-EXCFILE-NAME          PIC X(20).
+       01  WS-REF-EOF               PIC X(1)  VALUE 'N'.
+       01  WS-EXC-I                 PIC 9(9) COMP.
+       01  WS-EXC-LINE.
+           05  WS-EXC-TRANS-ID-OUT  PIC Z(17)9.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  WS-EXC-FIELD-OUT     PIC X(10).
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  WS-EXC-VALUE-OUT     PIC X(40).
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  WS-EXC-REASON-OUT    PIC X(30).
+       01  WS-CHKPTFILE-NAME        PIC X(20).
+       01  WS-CHKPT-EOF             PIC X(1).
+       01  WS-RESUME-TS             PIC X(26).
+       01  WS-LAST-TS               PIC X(26).
+       01  WS-CHKAGGFILE-NAME       PIC X(20).
+       01  WS-CHKAGG-EOF            PIC X(1).
+
+      * One I-O record layout per aggregate table, each padded out to
+      * CHKAGG-DATA's 89 characters, so all four tables can share the
+      * same CHKAGGFILE (req 014 checkpoint, extended so a restart
+      * resumes with the aggregate totals intact, not just the cursor
+      * position).
+       01  CHKAGG-AGG-IO-REC.
+           05  CIO-AGG-SERVICE      PIC X(30).
+           05  CIO-AGG-CHANNEL      PIC X(30).
+           05  CIO-AGG-SCA          PIC X(1).
+           05  CIO-AGG-CB-FLAG      PIC X(1).
+           05  CIO-AGG-COUNT        PIC 9(9).
+           05  CIO-AGG-TOTAL        PIC 9(13)V99.
+           05  FILLER               PIC X(3).
+       01  CHKAGG-FRAUD-IO-REC.
+           05  CIO-FRD-FLAG         PIC X(1).
+           05  CIO-FRD-ORIGIN       PIC X(10).
+           05  CIO-FRD-COUNT        PIC 9(9).
+           05  CIO-FRD-TOTAL        PIC 9(13)V99.
+           05  FILLER               PIC X(54).
+       01  CHKAGG-SCHEME-IO-REC.
+           05  CIO-SCH-SCHEME       PIC X(40).
+           05  CIO-SCH-REASON       PIC X(10).
+           05  CIO-SCH-COUNT        PIC 9(9).
+           05  CIO-SCH-TOTAL        PIC 9(13)V99.
+           05  FILLER               PIC X(15).
+       01  CHKAGG-CURRENCY-IO-REC.
+           05  CIO-CUR-CODE         PIC X(3).
+           05  CIO-CUR-COUNT        PIC 9(9).
+           05  CIO-CUR-TOTAL        PIC 9(13)V99.
+           05  FILLER               PIC X(62).
+       01  WS-PRIORFILE-NAME        PIC X(20).
+       01  WS-DELTAFILE-NAME        PIC X(20).
+       01  WS-CURRFILE-NAME         PIC X(20).
+       01  WS-PRIOR-EOF             PIC X(1).
+       01  WS-PRIOR-I               PIC 9(9) COMP.
+       01  WS-DELTA-I               PIC 9(9) COMP.
+       01  WS-DELTA-LINE.
+           05  WS-DELTA-TYPE-OUT    PIC X(7).
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  WS-DELTA-SERVICE-OUT PIC X(30).
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  WS-DELTA-CHANNEL-OUT PIC X(30).
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  WS-DELTA-SCA-OUT     PIC X(1).
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  WS-DELTA-CB-OUT      PIC X(1).
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  WS-DELTA-OLD-CNT-OUT PIC Z(8)9.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  WS-DELTA-OLD-TOT-OUT PIC Z(11)9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  WS-DELTA-NEW-CNT-OUT PIC Z(8)9.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  WS-DELTA-NEW-TOT-OUT PIC Z(11)9.99.
+       01  WS-CSV-I                 PIC 9(9) COMP.
+       01  WS-TRAILER-COUNT         PIC 9(9)  COMP VALUE 0.
+       01  WS-TRAILER-TOTAL         PIC 9(13)V99 VALUE 0.
+       01  WS-TRAILER-REC.
+           05  FILLER               PIC X(7)  VALUE 'TRAILER'.
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  WS-TRAILER-COUNT-OUT PIC Z(8)9.
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  WS-TRAILER-TOTAL-OUT PIC Z(11)9.99.
        01  WS-REF-YEAR              PIC 9(4)  VALUE 2025.
        01  WS-REF-HALF              PIC X(2)  VALUE 'H1'.
        01  WS-REF-QUARTER           PIC X(2)  VALUE 'Q1'.
-       01  WS-DATE-FROM             PIC X(10) VALUE '2025-01-01'.
-       01  WS-DATE-TO               PIC X(10) VALUE '2025-03-31'.
+       01  WS-DATE-FROM             PIC X(10).
+       01  WS-DATE-TO               PIC X(10).
+       01  WS-QTR-MONTH-FROM        PIC X(2).
+       01  WS-QTR-MONTH-TO          PIC X(2).
+       01  WS-QTR-DAY-TO            PIC X(2).
+       01  WS-COUNT-MISMATCH        PIC X(1).
+       01  WS-FIRST-FETCH           PIC X(1).
+       01  WS-MORE-ROWS             PIC X(1).
+       01  WS-XML-ENCODING          PIC 9(4) COMP VALUE 1047.
 
        01  WS-PROGRAM-NAMES.
            05  WS-PGM-SUBINP        PIC X(8) VALUE 'SUBINP'.
            05  WS-PGM-SUBAGG        PIC X(8) VALUE 'SUBAGG'.
            05  WS-PGM-SUBFMT        PIC X(8) VALUE 'SUBFMT'.
+           05  WS-PGM-SUBVAL        PIC X(8) VALUE 'SUBVAL'.
+           05  WS-PGM-SUBDLT        PIC X(8) VALUE 'SUBDLT'.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -43,18 +265,41 @@
 
        01  AGG-TABLE.
            05  AGG-NUM              PIC 9(9) COMP VALUE 0.
-           05  AGG-MAX              PIC 9(9) COMP VALUE 2000.
-           05  AGG-ROWS OCCURS 1 TO 2000 DEPENDING ON AGG-NUM
+           05  AGG-MAX              PIC 9(9) COMP VALUE 5000.
+           05  AGG-OVERFLOW         PIC X(1) VALUE 'N'.
+           05  AGG-ROWS OCCURS 1 TO 5000 DEPENDING ON AGG-NUM
                                          INDEXED BY AG-IDX.
                10  AGG-ENTRY.
                    15  AE-SERVICE   PIC X(30).
                    15  AE-CHANNEL   PIC X(30).
                    15  AE-SCA       PIC X(1).
+                   15  AE-CB-FLAG   PIC X(1).
                    15  AE-COUNT     PIC 9(9) COMP.
                    15  AE-TOTAL     PIC 9(13)V99.
 
-       01  XML-BUFFER               PIC X(32756).
+       COPY 'CPBKFRD'.
+       COPY 'CPBKSCH'.
+       COPY 'CPBKREF'.
+       COPY 'CPBKEXC'.
+       COPY 'CPBKPRA'.
+       COPY 'CPBKDLT'.
+       COPY 'CPBKCUR'.
+
+      * Sized to SUBFMT's row caps (AGG-MAX/FRAUD-AGG-MAX/
+      * SCHEME-AGG-MAX=5000, CURRENCY-AGG-MAX=200), not the old flat
+      * 32756, which silently truncated once those caps went to 5000.
+       01  XML-BUFFER               PIC X(2000000).
+       01  FRAUD-XML-BUFFER         PIC X(1500000).
+       01  SCHEME-XML-BUFFER        PIC X(1500000).
+       01  CURRENCY-XML-BUFFER      PIC X(50000).
        01  XML-LEN                  PIC 9(9) COMP.
+       01  WS-XML-OVERFLOW          PIC X(1) VALUE 'N'.
+
+       01  CSV-LINES.
+           05  CSV-LINE-CNT         PIC 9(9) COMP.
+           05  CSV-LINE OCCURS 1 TO 5001 DEPENDING ON CSV-LINE-CNT
+                       INDEXED BY CSV-IDX.
+               10  CSV-TEXT         PIC X(120).
 
        LINKAGE SECTION.
        PROCEDURE DIVISION.
@@ -64,33 +309,595 @@
 
            DISPLAY '*** ' WS-PROG-NAME ' START'
 
-           CALL WS-PGM-SUBINP USING BY REFERENCE
-             WS-DATE-FROM
-             WS-DATE-TO
-             WS-COUNTRY
-             TXN-TABLE
-           END-CALL
+           PERFORM READ-PERIOD-PARM
+
+           PERFORM DERIVE-DATE-WINDOW
+
+           PERFORM LOAD-REFERENCE-TABLES
+
+           OPEN INPUT CTRYFILE
+
+           PERFORM UNTIL WS-CTRY-EOF = 'Y'
+              READ CTRYFILE INTO WS-COUNTRY
+                 AT END
+                    MOVE 'Y' TO WS-CTRY-EOF
+                 NOT AT END
+                    PERFORM PROCESS-COUNTRY
+              END-READ
+           END-PERFORM
+
+           CLOSE CTRYFILE
+
+           DISPLAY '*** ' WS-PROG-NAME ' END'
+           GOBACK.
+
+      * Reference year/half/quarter default to the VALUE clauses above
+      * but can be overridden per run from a one-record PARMFILE (DD
+      * UT-S-PARMIN) instead of a recompile - same control-file style
+      * as CTRYFILE (req 002). A missing/empty PARMFILE just keeps the
+      * compiled-in defaults.
+       READ-PERIOD-PARM.
+
+           OPEN INPUT PARMFILE
+
+           READ PARMFILE INTO PARM-IN-REC
+              AT END
+                 MOVE 'Y' TO WS-PARM-EOF
+              NOT AT END
+                 MOVE PARM-YEAR    TO WS-REF-YEAR
+                 MOVE PARM-HALF    TO WS-REF-HALF
+                 MOVE PARM-QUARTER TO WS-REF-QUARTER
+                 IF PARM-XML-ENCODING NOT = 0
+                    MOVE PARM-XML-ENCODING TO WS-XML-ENCODING
+                 END-IF
+           END-READ
+
+           CLOSE PARMFILE.
+
+      * Loads the valid-MCC and valid-scheme reference tables once per
+      * run from REFFILE (DD UT-S-REFIN), a control file of
+      * type/code pairs (REF-IN-TYPE 'MCC' or 'SCHEME'), same
+      * control-file style as CTRYFILE/PARMFILE. An empty or missing
+      * REFFILE leaves both tables empty, so SUBVAL will flag every
+      * MCC/scheme as an exception rather than silently skip
+      * validation.
+       LOAD-REFERENCE-TABLES.
+
+           OPEN INPUT REFFILE
+
+           PERFORM UNTIL WS-REF-EOF = 'Y'
+              READ REFFILE INTO REF-IN-REC
+                 AT END
+                    MOVE 'Y' TO WS-REF-EOF
+                 NOT AT END
+                    EVALUATE REF-IN-TYPE
+                       WHEN 'MCC'
+                          IF REF-MCC-NUM < REF-MCC-MAX
+                             ADD 1 TO REF-MCC-NUM
+                             SET REF-MCC-IDX TO REF-MCC-NUM
+                             MOVE REF-IN-CODE(1:4)
+                                TO REF-MCC-CODE(REF-MCC-IDX)
+                          END-IF
+                       WHEN 'SCHEME'
+                          IF REF-SCHEME-NUM < REF-SCHEME-MAX
+                             ADD 1 TO REF-SCHEME-NUM
+                             SET REF-SCHEME-IDX TO REF-SCHEME-NUM
+                             MOVE REF-IN-CODE(1:40)
+                                TO REF-SCHEME-CODE(REF-SCHEME-IDX)
+                          END-IF
+                    END-EVALUATE
+              END-READ
+           END-PERFORM
+
+           CLOSE REFFILE.
+
+       DERIVE-DATE-WINDOW.
+
+           EVALUATE WS-REF-QUARTER
+              WHEN 'Q1'
+                 MOVE '01' TO WS-QTR-MONTH-FROM
+                 MOVE '03' TO WS-QTR-MONTH-TO
+                 MOVE '31' TO WS-QTR-DAY-TO
+              WHEN 'Q2'
+                 MOVE '04' TO WS-QTR-MONTH-FROM
+                 MOVE '06' TO WS-QTR-MONTH-TO
+                 MOVE '30' TO WS-QTR-DAY-TO
+              WHEN 'Q3'
+                 MOVE '07' TO WS-QTR-MONTH-FROM
+                 MOVE '09' TO WS-QTR-MONTH-TO
+                 MOVE '30' TO WS-QTR-DAY-TO
+              WHEN 'Q4'
+                 MOVE '10' TO WS-QTR-MONTH-FROM
+                 MOVE '12' TO WS-QTR-MONTH-TO
+                 MOVE '31' TO WS-QTR-DAY-TO
+              WHEN OTHER
+                 DISPLAY 'DERIVE-DATE-WINDOW: unknown WS-REF-QUARTER='
+                    WS-REF-QUARTER
+                 MOVE '01' TO WS-QTR-MONTH-FROM
+                 MOVE '03' TO WS-QTR-MONTH-TO
+                 MOVE '31' TO WS-QTR-DAY-TO
+           END-EVALUATE
+
+           STRING WS-REF-YEAR '-' WS-QTR-MONTH-FROM '-01'
+              DELIMITED BY SIZE INTO WS-DATE-FROM
+           END-STRING
+
+           STRING WS-REF-YEAR '-' WS-QTR-MONTH-TO '-' WS-QTR-DAY-TO
+              DELIMITED BY SIZE INTO WS-DATE-TO
+           END-STRING
+
+           EVALUATE TRUE
+              WHEN WS-REF-HALF = 'H1' AND
+                   (WS-REF-QUARTER = 'Q1' OR WS-REF-QUARTER = 'Q2')
+                 CONTINUE
+              WHEN WS-REF-HALF = 'H2' AND
+                   (WS-REF-QUARTER = 'Q3' OR WS-REF-QUARTER = 'Q4')
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'DERIVE-DATE-WINDOW: WS-REF-HALF='
+                    WS-REF-HALF ' inconsistent with WS-REF-QUARTER='
+                    WS-REF-QUARTER
+           END-EVALUATE.
+
+       PROCESS-COUNTRY.
+
+           STRING 'UT-S-OUTFILE.' WS-COUNTRY
+              DELIMITED BY SIZE INTO WS-OUTFILE-NAME
+           END-STRING
+
+           STRING 'UT-S-FRAUDOUT.' WS-COUNTRY
+              DELIMITED BY SIZE INTO WS-FRAUDFILE-NAME
+           END-STRING
+
+           STRING 'UT-S-CSVOUT.' WS-COUNTRY
+              DELIMITED BY SIZE INTO WS-CSVFILE-NAME
+           END-STRING
+
+           STRING 'UT-S-SCHMOUT.' WS-COUNTRY
+              DELIMITED BY SIZE INTO WS-SCHEMEFILE-NAME
+           END-STRING
+
+           STRING 'UT-S-EXCOUT.' WS-COUNTRY
+              DELIMITED BY SIZE INTO WS-EXCFILE-NAME
+           END-STRING
+
+           STRING 'UT-S-CHKPT.' WS-COUNTRY
+              DELIMITED BY SIZE INTO WS-CHKPTFILE-NAME
+           END-STRING
+
+           STRING 'UT-S-CHKAGG.' WS-COUNTRY
+              DELIMITED BY SIZE INTO WS-CHKAGGFILE-NAME
+           END-STRING
 
-           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+           STRING 'UT-S-PRIOR.' WS-COUNTRY
+              DELIMITED BY SIZE INTO WS-PRIORFILE-NAME
+           END-STRING
+
+           STRING 'UT-S-DELTA.' WS-COUNTRY
+              DELIMITED BY SIZE INTO WS-DELTAFILE-NAME
+           END-STRING
+
+           STRING 'UT-S-CURROUT.' WS-COUNTRY
+              DELIMITED BY SIZE INTO WS-CURRFILE-NAME
+           END-STRING
+
+           MOVE 0    TO AGG-NUM
+           MOVE 0    TO FRAUD-AGG-NUM
+           MOVE 0    TO SCHEME-AGG-NUM
+           MOVE 0    TO CURRENCY-AGG-NUM
+           MOVE 0    TO EXC-NUM
+           MOVE 0    TO DELTA-NUM
+           MOVE 'N'  TO AGG-OVERFLOW
+           MOVE 'N'  TO FRAUD-AGG-OVERFLOW
+           MOVE 'N'  TO SCHEME-AGG-OVERFLOW
+           MOVE 'N'  TO CURRENCY-AGG-OVERFLOW
+           MOVE 'N'  TO EXC-OVERFLOW
+           MOVE 'N'  TO DELTA-OVERFLOW
+           MOVE 'Y'  TO WS-FIRST-FETCH
+           MOVE 'Y'  TO WS-MORE-ROWS
+
+           PERFORM READ-COUNTRY-CHECKPOINT
+
+           PERFORM LOAD-PRIOR-SNAPSHOT
+
+           PERFORM UNTIL WS-MORE-ROWS = 'N'
+
+              CALL WS-PGM-SUBINP USING BY REFERENCE
+                WS-DATE-FROM
+                WS-DATE-TO
+                WS-COUNTRY
+                TXN-TABLE
+                WS-COUNT-MISMATCH
+                WS-FIRST-FETCH
+                WS-MORE-ROWS
+                WS-RESUME-TS
+                WS-LAST-TS
+              END-CALL
+
+              MOVE 'N' TO WS-FIRST-FETCH
+
+              IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              THEN
+                 DISPLAY 'ERROR: ' WS-PROG-NAME
+                    ' SUBINP returned SQLCODE=' SQLCODE
+                    ' for country ' WS-COUNTRY
+                 MOVE 16 TO RETURN-CODE
+                 GOBACK
+              END-IF
+
+              CALL WS-PGM-SUBAGG USING BY REFERENCE
+                 TXN-TABLE AGG-TABLE FRAUD-AGG-TABLE SCHEME-AGG-TABLE
+                 CURRENCY-AGG-TABLE
+              END-CALL
+
+              CALL WS-PGM-SUBVAL USING BY REFERENCE
+                 TXN-TABLE REF-MCC-TABLE REF-SCHEME-TABLE EXC-TABLE
+              END-CALL
+
+              IF AGG-OVERFLOW = 'Y' OR FRAUD-AGG-OVERFLOW = 'Y'
+                 OR SCHEME-AGG-OVERFLOW = 'Y'
+                 OR CURRENCY-AGG-OVERFLOW = 'Y'
+              THEN
+                 DISPLAY 'ERROR: ' WS-PROG-NAME
+                    ' aggregation table overflow for country '
+                    WS-COUNTRY
+                    ' - increase AGG-MAX/FRAUD-AGG-MAX/SCHEME-AGG-MAX'
+                    '/CURRENCY-AGG-MAX and recompile'
+                 MOVE 16 TO RETURN-CODE
+                 GOBACK
+              END-IF
+
+              EXEC SQL COMMIT END-EXEC
+
+              PERFORM WRITE-COUNTRY-CHECKPOINT
+
+           END-PERFORM
+
+           PERFORM CLEAR-COUNTRY-CHECKPOINT
+
+           IF WS-COUNT-MISMATCH = 'Y'
+           THEN
+              DISPLAY 'WARNING: ' WS-PROG-NAME
+                 ' row count mismatch between SUBINP and source'
+           END-IF
+
+           IF EXC-OVERFLOW = 'Y'
            THEN
-              DISPLAY 'SUBINP returned SQLCODE=' SQLCODE
+              DISPLAY 'WARNING: ' WS-PROG-NAME
+                 ' EXC-TABLE overflow for country ' WS-COUNTRY
+                 ' - increase EXC-MAX and recompile'
            END-IF
 
-           CALL WS-PGM-SUBAGG USING BY REFERENCE TXN-TABLE AGG-TABLE
+           CALL WS-PGM-SUBDLT USING BY REFERENCE
+              AGG-TABLE PRIOR-AGG-TABLE DELTA-TABLE
+           END-CALL
+
+           IF DELTA-OVERFLOW = 'Y'
+           THEN
+              DISPLAY 'WARNING: ' WS-PROG-NAME
+                 ' DELTA-TABLE overflow for country ' WS-COUNTRY
+                 ' - increase DELTA-MAX and recompile'
+           END-IF
 
            CALL WS-PGM-SUBFMT USING BY REFERENCE
               WS-COUNTRY
               WS-REF-YEAR WS-REF-HALF WS-REF-QUARTER
-              AGG-TABLE XML-BUFFER
+              WS-XML-ENCODING
+              AGG-TABLE FRAUD-AGG-TABLE SCHEME-AGG-TABLE
+              CURRENCY-AGG-TABLE
+              XML-BUFFER FRAUD-XML-BUFFER SCHEME-XML-BUFFER
+              CURRENCY-XML-BUFFER
+              CSV-LINES
+              WS-XML-OVERFLOW
            END-CALL
 
+           IF WS-XML-OVERFLOW = 'Y'
+              DISPLAY 'ERROR: ' WS-PROG-NAME
+                 ' XML GENERATE exception for country ' WS-COUNTRY
+                 ' - regulatory XML submission would be truncated'
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           PERFORM COMPUTE-TRAILER-TOTALS
+
            OPEN OUTPUT OUTFILE
 
            MOVE XML-BUFFER TO OUT-REC
            WRITE OUT-REC
 
+           MOVE WS-TRAILER-COUNT TO WS-TRAILER-COUNT-OUT
+           MOVE WS-TRAILER-TOTAL TO WS-TRAILER-TOTAL-OUT
+           MOVE WS-TRAILER-REC TO OUT-REC
+           WRITE OUT-REC
+
            CLOSE OUTFILE
 
-           DISPLAY '*** ' WS-PROG-NAME ' END'
-           GOBACK.
+           OPEN OUTPUT FRAUDFILE
+
+           MOVE FRAUD-XML-BUFFER TO FRAUD-OUT-REC
+           WRITE FRAUD-OUT-REC
+
+           CLOSE FRAUDFILE
+
+           OPEN OUTPUT SCHEMEFILE
+
+           MOVE SCHEME-XML-BUFFER TO SCHEME-OUT-REC
+           WRITE SCHEME-OUT-REC
+
+           CLOSE SCHEMEFILE
+
+           OPEN OUTPUT CURRFILE
+
+           MOVE CURRENCY-XML-BUFFER TO CURR-OUT-REC
+           WRITE CURR-OUT-REC
+
+           CLOSE CURRFILE
+
+           OPEN OUTPUT EXCFILE
+
+           PERFORM VARYING WS-EXC-I FROM 1 BY 1
+                                    UNTIL WS-EXC-I > EXC-NUM
+              SET EXC-IDX TO WS-EXC-I
+              MOVE EXC-TRANS-ID(EXC-IDX) TO WS-EXC-TRANS-ID-OUT
+              MOVE EXC-FIELD(EXC-IDX)    TO WS-EXC-FIELD-OUT
+              MOVE EXC-VALUE(EXC-IDX)    TO WS-EXC-VALUE-OUT
+              MOVE EXC-REASON(EXC-IDX)   TO WS-EXC-REASON-OUT
+              MOVE WS-EXC-LINE           TO EXC-OUT-REC
+              WRITE EXC-OUT-REC
+           END-PERFORM
+
+           CLOSE EXCFILE
+
+           OPEN OUTPUT CSVFILE
+
+           PERFORM VARYING WS-CSV-I FROM 1 BY 1
+                                    UNTIL WS-CSV-I > CSV-LINE-CNT
+              SET CSV-IDX TO WS-CSV-I
+              MOVE CSV-TEXT(CSV-IDX) TO CSV-OUT-REC
+              WRITE CSV-OUT-REC
+           END-PERFORM
+
+           CLOSE CSVFILE
+
+           OPEN OUTPUT DELTAFILE
+
+           PERFORM VARYING WS-DELTA-I FROM 1 BY 1
+                                    UNTIL WS-DELTA-I > DELTA-NUM
+              SET DL-IDX TO WS-DELTA-I
+              MOVE DL-CHANGE-TYPE(DL-IDX) TO WS-DELTA-TYPE-OUT
+              MOVE DL-SERVICE(DL-IDX)     TO WS-DELTA-SERVICE-OUT
+              MOVE DL-CHANNEL(DL-IDX)     TO WS-DELTA-CHANNEL-OUT
+              MOVE DL-SCA(DL-IDX)         TO WS-DELTA-SCA-OUT
+              MOVE DL-CB-FLAG(DL-IDX)     TO WS-DELTA-CB-OUT
+              MOVE DL-OLD-COUNT(DL-IDX)   TO WS-DELTA-OLD-CNT-OUT
+              MOVE DL-OLD-TOTAL(DL-IDX)   TO WS-DELTA-OLD-TOT-OUT
+              MOVE DL-NEW-COUNT(DL-IDX)   TO WS-DELTA-NEW-CNT-OUT
+              MOVE DL-NEW-TOTAL(DL-IDX)   TO WS-DELTA-NEW-TOT-OUT
+              MOVE WS-DELTA-LINE          TO DELTA-OUT-REC
+              WRITE DELTA-OUT-REC
+           END-PERFORM
+
+           CLOSE DELTAFILE
+
+           OPEN OUTPUT PRIORFILE
+
+           PERFORM VARYING WS-PRIOR-I FROM 1 BY 1
+                                    UNTIL WS-PRIOR-I > AGG-NUM
+              SET AG-IDX TO WS-PRIOR-I
+              MOVE AE-SERVICE(AG-IDX) TO PRIOR-IO-SERVICE
+              MOVE AE-CHANNEL(AG-IDX) TO PRIOR-IO-CHANNEL
+              MOVE AE-SCA(AG-IDX)     TO PRIOR-IO-SCA
+              MOVE AE-CB-FLAG(AG-IDX) TO PRIOR-IO-CB-FLAG
+              MOVE AE-COUNT(AG-IDX)   TO PRIOR-IO-COUNT
+              MOVE AE-TOTAL(AG-IDX)   TO PRIOR-IO-TOTAL
+              WRITE PRIOR-IO-REC
+           END-PERFORM
+
+           CLOSE PRIORFILE.
+
+      * Checkpoint/restart for SUBINP's fetch loop (req 014). Each
+      * country has its own one-record checkpoint file (DD
+      * UT-S-CHKPT.<country>) holding the TRANS_TS of the last row
+      * successfully aggregated, plus a companion CHKAGGFILE (DD
+      * UT-S-CHKAGG.<country>) holding a row-per-entry snapshot of
+      * AGG-TABLE/FRAUD-AGG-TABLE/SCHEME-AGG-TABLE/CURRENCY-AGG-TABLE
+      * as of that same commit point - without it, a restart would
+      * resume the cursor correctly but start the aggregate totals
+      * back at zero, silently losing every batch committed before
+      * the abend. A missing/empty pair of files means "start from
+      * the beginning" (WS-RESUME-TS keeps its low-value default and
+      * the tables are left at the zeroes PROCESS-COUNTRY already set
+      * them to); if a prior run of this country abended partway
+      * through the cursor, the next run resumes right after the last
+      * committed batch with the aggregate totals restored intact.
+      * Both files are cleared once the country's cursor is exhausted
+      * so a later, separate run of the same PARM window starts fresh
+      * rather than skipping everything.
+       READ-COUNTRY-CHECKPOINT.
+
+           MOVE '0001-01-01 00:00:00.000000' TO WS-RESUME-TS
+           MOVE 'N' TO WS-CHKPT-EOF
+
+           OPEN INPUT CHKPTFILE
+
+           READ CHKPTFILE INTO CHKPT-REC
+              AT END
+                 MOVE 'Y' TO WS-CHKPT-EOF
+              NOT AT END
+                 MOVE CHKPT-REC TO WS-RESUME-TS
+           END-READ
+
+           CLOSE CHKPTFILE
+
+           MOVE 'N' TO WS-CHKAGG-EOF
+
+           OPEN INPUT CHKAGGFILE
+
+           PERFORM UNTIL WS-CHKAGG-EOF = 'Y'
+              READ CHKAGGFILE INTO CHKAGG-REC
+                 AT END
+                    MOVE 'Y' TO WS-CHKAGG-EOF
+                 NOT AT END
+                    EVALUATE CHKAGG-TYPE
+                       WHEN 'A'
+                          MOVE CHKAGG-DATA TO CHKAGG-AGG-IO-REC
+                          IF AGG-NUM < AGG-MAX
+                             ADD 1 TO AGG-NUM
+                             SET AG-IDX TO AGG-NUM
+                             MOVE CIO-AGG-SERVICE TO AE-SERVICE(AG-IDX)
+                             MOVE CIO-AGG-CHANNEL TO AE-CHANNEL(AG-IDX)
+                             MOVE CIO-AGG-SCA     TO AE-SCA(AG-IDX)
+                             MOVE CIO-AGG-CB-FLAG TO AE-CB-FLAG(AG-IDX)
+                             MOVE CIO-AGG-COUNT   TO AE-COUNT(AG-IDX)
+                             MOVE CIO-AGG-TOTAL   TO AE-TOTAL(AG-IDX)
+                          END-IF
+                       WHEN 'F'
+                          MOVE CHKAGG-DATA TO CHKAGG-FRAUD-IO-REC
+                          IF FRAUD-AGG-NUM < FRAUD-AGG-MAX
+                             ADD 1 TO FRAUD-AGG-NUM
+                             SET FA-IDX TO FRAUD-AGG-NUM
+                             MOVE CIO-FRD-FLAG   TO FA-FRAUD(FA-IDX)
+                             MOVE CIO-FRD-ORIGIN
+                                TO FA-FRAUD-ORIGIN(FA-IDX)
+                             MOVE CIO-FRD-COUNT  TO FA-COUNT(FA-IDX)
+                             MOVE CIO-FRD-TOTAL  TO FA-TOTAL(FA-IDX)
+                          END-IF
+                       WHEN 'S'
+                          MOVE CHKAGG-DATA TO CHKAGG-SCHEME-IO-REC
+                          IF SCHEME-AGG-NUM < SCHEME-AGG-MAX
+                             ADD 1 TO SCHEME-AGG-NUM
+                             SET SC-IDX TO SCHEME-AGG-NUM
+                             MOVE CIO-SCH-SCHEME TO SC-SCHEME(SC-IDX)
+                             MOVE CIO-SCH-REASON
+                                TO SC-NON-SCA-REASON(SC-IDX)
+                             MOVE CIO-SCH-COUNT  TO SC-COUNT(SC-IDX)
+                             MOVE CIO-SCH-TOTAL  TO SC-TOTAL(SC-IDX)
+                          END-IF
+                       WHEN 'C'
+                          MOVE CHKAGG-DATA TO CHKAGG-CURRENCY-IO-REC
+                          IF CURRENCY-AGG-NUM < CURRENCY-AGG-MAX
+                             ADD 1 TO CURRENCY-AGG-NUM
+                             SET CUR-IDX TO CURRENCY-AGG-NUM
+                             MOVE CIO-CUR-CODE TO CUR-CODE(CUR-IDX)
+                             MOVE CIO-CUR-COUNT
+                                TO CUR-COUNT(CUR-IDX)
+                             MOVE CIO-CUR-TOTAL
+                                TO CUR-TOTAL-ORIG(CUR-IDX)
+                          END-IF
+                    END-EVALUATE
+              END-READ
+           END-PERFORM
+
+           CLOSE CHKAGGFILE.
+
+       WRITE-COUNTRY-CHECKPOINT.
+
+           OPEN OUTPUT CHKPTFILE
+           MOVE WS-LAST-TS TO CHKPT-REC
+           WRITE CHKPT-REC
+           CLOSE CHKPTFILE
+
+           OPEN OUTPUT CHKAGGFILE
+
+           PERFORM VARYING WS-PRIOR-I FROM 1 BY 1
+                                    UNTIL WS-PRIOR-I > AGG-NUM
+              SET AG-IDX TO WS-PRIOR-I
+              MOVE AE-SERVICE(AG-IDX) TO CIO-AGG-SERVICE
+              MOVE AE-CHANNEL(AG-IDX) TO CIO-AGG-CHANNEL
+              MOVE AE-SCA(AG-IDX)     TO CIO-AGG-SCA
+              MOVE AE-CB-FLAG(AG-IDX) TO CIO-AGG-CB-FLAG
+              MOVE AE-COUNT(AG-IDX)   TO CIO-AGG-COUNT
+              MOVE AE-TOTAL(AG-IDX)   TO CIO-AGG-TOTAL
+              MOVE 'A'                TO CHKAGG-TYPE
+              MOVE CHKAGG-AGG-IO-REC  TO CHKAGG-DATA
+              WRITE CHKAGG-REC
+           END-PERFORM
+
+           PERFORM VARYING WS-PRIOR-I FROM 1 BY 1
+                                    UNTIL WS-PRIOR-I > FRAUD-AGG-NUM
+              SET FA-IDX TO WS-PRIOR-I
+              MOVE FA-FRAUD(FA-IDX)        TO CIO-FRD-FLAG
+              MOVE FA-FRAUD-ORIGIN(FA-IDX) TO CIO-FRD-ORIGIN
+              MOVE FA-COUNT(FA-IDX)        TO CIO-FRD-COUNT
+              MOVE FA-TOTAL(FA-IDX)        TO CIO-FRD-TOTAL
+              MOVE 'F'                     TO CHKAGG-TYPE
+              MOVE CHKAGG-FRAUD-IO-REC     TO CHKAGG-DATA
+              WRITE CHKAGG-REC
+           END-PERFORM
+
+           PERFORM VARYING WS-PRIOR-I FROM 1 BY 1
+                                    UNTIL WS-PRIOR-I > SCHEME-AGG-NUM
+              SET SC-IDX TO WS-PRIOR-I
+              MOVE SC-SCHEME(SC-IDX)         TO CIO-SCH-SCHEME
+              MOVE SC-NON-SCA-REASON(SC-IDX) TO CIO-SCH-REASON
+              MOVE SC-COUNT(SC-IDX)          TO CIO-SCH-COUNT
+              MOVE SC-TOTAL(SC-IDX)          TO CIO-SCH-TOTAL
+              MOVE 'S'                       TO CHKAGG-TYPE
+              MOVE CHKAGG-SCHEME-IO-REC      TO CHKAGG-DATA
+              WRITE CHKAGG-REC
+           END-PERFORM
+
+           PERFORM VARYING WS-PRIOR-I FROM 1 BY 1
+                                    UNTIL WS-PRIOR-I > CURRENCY-AGG-NUM
+              SET CUR-IDX TO WS-PRIOR-I
+              MOVE CUR-CODE(CUR-IDX)       TO CIO-CUR-CODE
+              MOVE CUR-COUNT(CUR-IDX)      TO CIO-CUR-COUNT
+              MOVE CUR-TOTAL-ORIG(CUR-IDX) TO CIO-CUR-TOTAL
+              MOVE 'C'                     TO CHKAGG-TYPE
+              MOVE CHKAGG-CURRENCY-IO-REC  TO CHKAGG-DATA
+              WRITE CHKAGG-REC
+           END-PERFORM
+
+           CLOSE CHKAGGFILE.
+
+       CLEAR-COUNTRY-CHECKPOINT.
+
+           OPEN OUTPUT CHKPTFILE
+           CLOSE CHKPTFILE
+
+           OPEN OUTPUT CHKAGGFILE
+           CLOSE CHKAGGFILE.
+
+      * Reads the country's prior-run AGG-TABLE snapshot from PRIORFILE
+      * (req 015) so SUBDLT can compute a resubmission delta against
+      * it. A missing/empty PRIORFILE (first run for this country)
+      * just leaves PRIOR-AGG-NUM at zero, so every current row shows
+      * up as ADDED - the correct result for a first run.
+       LOAD-PRIOR-SNAPSHOT.
+
+           MOVE 0   TO PRIOR-AGG-NUM
+           MOVE 'N' TO WS-PRIOR-EOF
+
+           OPEN INPUT PRIORFILE
+
+           PERFORM UNTIL WS-PRIOR-EOF = 'Y'
+              READ PRIORFILE INTO PRIOR-IO-REC
+                 AT END
+                    MOVE 'Y' TO WS-PRIOR-EOF
+                 NOT AT END
+                    IF PRIOR-AGG-NUM < PRIOR-AGG-MAX
+                       ADD 1 TO PRIOR-AGG-NUM
+                       SET PR-IDX TO PRIOR-AGG-NUM
+                       MOVE PRIOR-IO-SERVICE TO PR-SERVICE(PR-IDX)
+                       MOVE PRIOR-IO-CHANNEL TO PR-CHANNEL(PR-IDX)
+                       MOVE PRIOR-IO-SCA     TO PR-SCA(PR-IDX)
+                       MOVE PRIOR-IO-CB-FLAG TO PR-CB-FLAG(PR-IDX)
+                       MOVE PRIOR-IO-COUNT   TO PR-COUNT(PR-IDX)
+                       MOVE PRIOR-IO-TOTAL   TO PR-TOTAL(PR-IDX)
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE PRIORFILE.
+
+       COMPUTE-TRAILER-TOTALS.
+
+           MOVE AGG-NUM TO WS-TRAILER-COUNT
+           MOVE 0       TO WS-TRAILER-TOTAL
+
+           PERFORM VARYING AG-IDX FROM 1 BY 1 UNTIL AG-IDX > AGG-NUM
+              ADD AE-TOTAL(AG-IDX) TO WS-TRAILER-TOTAL
+           END-PERFORM.
+
        END PROGRAM PAYSTATS.
