@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SECTVRFY.
+      ** Companion verifier for SECTDRIV. CALLed from SECTDRIV's
+      ** CALL-SECTION test cases (CALL "SECTVRFY") to prove the
+      ** run-unit's shared EXTERNAL storage really carries SECTDRIV's
+      ** current argument/result values across the CALL boundary.
+      ** Every field here must match SECTDRIV.org.cbl's EXTERNAL
+      ** item name and PICTURE exactly - that identity is what makes
+      ** them the same storage rather than two unrelated fields.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-ARG-COUNT PIC S9(4) SIGN IS LEADING EXTERNAL.
+       01 WS-ARG1-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG2-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG3-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG4-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG5-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG6-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG7-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG8-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG9-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG10-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG11-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG12-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG13-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG14-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG15-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG16-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG17-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG18-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG19-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-ARG20-NUM PIC S9(15)V9(9) SIGN LEADING EXTERNAL.
+       01 WS-RES-NUM PIC -9(18).9(9) SIGN LEADING EXTERNAL.
+       01 WS-RES-INT PIC S9(18) SIGN IS LEADING EXTERNAL.
+       01 WS-VERIFY-LINE.
+           05 FILLER PIC X(9) VALUE "SECTVRFY ".
+           05 FILLER PIC X(9) VALUE "ARGCOUNT=".
+           05 VL-ARG-COUNT PIC ----9.
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(7) VALUE "RESNUM=".
+           05 VL-RES-NUM PIC -(10)9.9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(7) VALUE "RESINT=".
+           05 VL-RES-INT PIC -(17)9.
+       PROCEDURE DIVISION.
+       MAIN-SECTION SECTION.
+           MOVE WS-ARG-COUNT TO VL-ARG-COUNT
+           MOVE WS-RES-NUM TO VL-RES-NUM
+           MOVE WS-RES-INT TO VL-RES-INT
+           DISPLAY WS-VERIFY-LINE
+           GOBACK.
