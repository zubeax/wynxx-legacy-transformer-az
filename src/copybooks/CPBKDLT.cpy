@@ -0,0 +1,20 @@
+      * CPBKDLT.cpy
+      * Resubmission delta between this run's AGG-TABLE and the prior
+      * run's PRIOR-AGG-TABLE snapshot (req 015). Built by SUBDLT and
+      * rendered to a per-country DELTAFILE report.
+       01  DELTA-TABLE.
+           05  DELTA-NUM          PIC 9(9) COMP VALUE 0.
+           05  DELTA-MAX          PIC 9(9) COMP VALUE 5000.
+           05  DELTA-OVERFLOW     PIC X(1) VALUE 'N'.
+           05  DELTA-ROWS OCCURS 1 TO 5000
+                              DEPENDING ON DELTA-NUM
+                              INDEXED BY DL-IDX.
+               10  DL-CHANGE-TYPE PIC X(7).
+               10  DL-SERVICE     PIC X(30).
+               10  DL-CHANNEL     PIC X(30).
+               10  DL-SCA         PIC X(1).
+               10  DL-CB-FLAG     PIC X(1).
+               10  DL-OLD-COUNT   PIC 9(9) COMP.
+               10  DL-OLD-TOTAL   PIC 9(13)V99.
+               10  DL-NEW-COUNT   PIC 9(9) COMP.
+               10  DL-NEW-TOTAL   PIC 9(13)V99.
