@@ -0,0 +1,16 @@
+      * CPBKSCH.cpy
+      * EBA Table style scheme breakdown: aggregated by TX-SCHEME and
+      * TX-NON-SCA-REASON instead of by service/channel/SCA.
+       01  SCHEME-AGG-TABLE.
+           05  SCHEME-AGG-NUM         PIC 9(9) COMP VALUE 0.
+           05  SCHEME-AGG-MAX         PIC 9(9) COMP VALUE 5000.
+           05  SCHEME-AGG-OVERFLOW    PIC X(1) VALUE 'N'.
+           05  SCHEME-AGG-ROWS OCCURS 1 TO 5000
+                              DEPENDING ON SCHEME-AGG-NUM
+                              ASCENDING KEY IS SC-KEY
+                              INDEXED BY SC-IDX.
+               10  SC-KEY.
+                   15  SC-SCHEME           PIC X(40).
+                   15  SC-NON-SCA-REASON   PIC X(10).
+               10  SC-COUNT               PIC 9(9) COMP.
+               10  SC-TOTAL               PIC 9(13)V99.
