@@ -15,6 +15,7 @@
                10  TX-FRAUD               PIC X(1).
                10  TX-FRAUD-ORIGIN        PIC X(10).
                10  TX-AMOUNT-EUR          PIC 9(13)V99.
+               10  TX-AMOUNT-ORIG         PIC 9(13)V99.
                10  TX-CURRENCY            PIC X(3).
                10  TX-PAYER-COUNTRY       PIC X(2).
                10  TX-PAYEE-COUNTRY       PIC X(2).
