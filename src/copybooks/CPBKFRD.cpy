@@ -0,0 +1,16 @@
+      * CPBKFRD.cpy
+      * EBA Table 2 style fraud breakdown: aggregated by TX-FRAUD and
+      * TX-FRAUD-ORIGIN instead of by service/channel/SCA.
+       01  FRAUD-AGG-TABLE.
+           05  FRAUD-AGG-NUM          PIC 9(9) COMP VALUE 0.
+           05  FRAUD-AGG-MAX          PIC 9(9) COMP VALUE 5000.
+           05  FRAUD-AGG-OVERFLOW     PIC X(1) VALUE 'N'.
+           05  FRAUD-AGG-ROWS OCCURS 1 TO 5000
+                              DEPENDING ON FRAUD-AGG-NUM
+                              ASCENDING KEY IS FA-KEY
+                              INDEXED BY FA-IDX.
+               10  FA-KEY.
+                   15  FA-FRAUD        PIC X(1).
+                   15  FA-FRAUD-ORIGIN PIC X(10).
+               10  FA-COUNT           PIC 9(9) COMP.
+               10  FA-TOTAL           PIC 9(13)V99.
