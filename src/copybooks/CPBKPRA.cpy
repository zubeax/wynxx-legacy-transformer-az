@@ -0,0 +1,21 @@
+      * CPBKPRA.cpy
+      * Snapshot of the prior run's AGG-TABLE (service/channel/SCA
+      * breakdown), read from and rewritten to a per-country PRIORFILE
+      * so SUBDLT can compute a resubmission delta against it (req 015).
+      * Same key layout and ordering as AGG-TABLE/LK-AGG-TABLE so the
+      * two can be compared row-for-row with a merge rather than a
+      * nested scan.
+       01  PRIOR-AGG-TABLE.
+           05  PRIOR-AGG-NUM      PIC 9(9) COMP VALUE 0.
+           05  PRIOR-AGG-MAX      PIC 9(9) COMP VALUE 5000.
+           05  PRIOR-AGG-ROWS OCCURS 1 TO 5000
+                              DEPENDING ON PRIOR-AGG-NUM
+                              ASCENDING KEY IS PR-KEY
+                              INDEXED BY PR-IDX.
+               10  PR-KEY.
+                   15  PR-SERVICE     PIC X(30).
+                   15  PR-CHANNEL     PIC X(30).
+                   15  PR-SCA         PIC X(1).
+                   15  PR-CB-FLAG     PIC X(1).
+               10  PR-COUNT           PIC 9(9) COMP.
+               10  PR-TOTAL           PIC 9(13)V99.
