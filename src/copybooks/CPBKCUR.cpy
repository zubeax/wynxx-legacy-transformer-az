@@ -0,0 +1,17 @@
+      * CPBKCUR.cpy
+      * Original-currency totals breakdown (req 017): aggregated by
+      * TX-CURRENCY, summing each transaction's original-currency
+      * amount (TX-AMOUNT-ORIG) rather than its EUR-converted amount -
+      * so CUR-TOTAL-ORIG is a total in the row's own currency, not a
+      * cross-currency sum.
+       01  CURRENCY-AGG-TABLE.
+           05  CURRENCY-AGG-NUM       PIC 9(9) COMP VALUE 0.
+           05  CURRENCY-AGG-MAX       PIC 9(9) COMP VALUE 200.
+           05  CURRENCY-AGG-OVERFLOW  PIC X(1) VALUE 'N'.
+           05  CURRENCY-AGG-ROWS OCCURS 1 TO 200
+                              DEPENDING ON CURRENCY-AGG-NUM
+                              ASCENDING KEY IS CUR-CODE
+                              INDEXED BY CUR-IDX.
+               10  CUR-CODE           PIC X(3).
+               10  CUR-COUNT          PIC 9(9) COMP.
+               10  CUR-TOTAL-ORIG     PIC 9(13)V99.
