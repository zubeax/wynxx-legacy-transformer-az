@@ -0,0 +1,23 @@
+      * CPBKREF.cpy
+      * Reference tables of valid MCC codes and valid scheme names,
+      * loaded once from REFFILE (req 013). Held in ascending order so
+      * SUBVAL can validate each transaction with a binary search
+      * instead of a linear scan, same style as the aggregate tables
+      * in CPBKFRD/CPBKSCH.
+       01  REF-MCC-TABLE.
+           05  REF-MCC-NUM        PIC 9(9) COMP VALUE 0.
+           05  REF-MCC-MAX        PIC 9(9) COMP VALUE 2000.
+           05  REF-MCC-ROWS OCCURS 1 TO 2000
+                              DEPENDING ON REF-MCC-NUM
+                              ASCENDING KEY IS REF-MCC-CODE
+                              INDEXED BY REF-MCC-IDX.
+               10  REF-MCC-CODE   PIC X(4).
+
+       01  REF-SCHEME-TABLE.
+           05  REF-SCHEME-NUM     PIC 9(9) COMP VALUE 0.
+           05  REF-SCHEME-MAX     PIC 9(9) COMP VALUE 200.
+           05  REF-SCHEME-ROWS OCCURS 1 TO 200
+                              DEPENDING ON REF-SCHEME-NUM
+                              ASCENDING KEY IS REF-SCHEME-CODE
+                              INDEXED BY REF-SCHEME-IDX.
+               10  REF-SCHEME-CODE PIC X(40).
