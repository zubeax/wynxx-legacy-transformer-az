@@ -0,0 +1,15 @@
+      * CPBKEXC.cpy
+      * Validation exceptions raised by SUBVAL when a transaction's
+      * TX-MCC or TX-SCHEME is not found in the REF-MCC-TABLE/
+      * REF-SCHEME-TABLE reference tables (req 013).
+       01  EXC-TABLE.
+           05  EXC-NUM            PIC 9(9) COMP VALUE 0.
+           05  EXC-MAX            PIC 9(9) COMP VALUE 5000.
+           05  EXC-OVERFLOW       PIC X(1) VALUE 'N'.
+           05  EXC-ROWS OCCURS 1 TO 5000
+                              DEPENDING ON EXC-NUM
+                              INDEXED BY EXC-IDX.
+               10  EXC-TRANS-ID   PIC 9(18).
+               10  EXC-FIELD      PIC X(10).
+               10  EXC-VALUE      PIC X(40).
+               10  EXC-REASON     PIC X(30).
